@@ -32,9 +32,10 @@
 
        subfour.
            display 'Repeat!'.
-      *    Something is wrong with these code, but even Derek did it wrong.
-      *    This should display repeat twice, and it only prints once.
-      *    From my understanding it shouldn't perform this way. I'll comb back
-      *    and fix when I understand it a bit more.     
-
-       stop run.
+      *    Found it. The dangling 'stop run.' that used to sit down here,
+      *    after subfour with no paragraph header of its own, was falling
+      *    through as part of subfour's own body. So the first of the
+      *    2 times through the perform hit that stop run and ended the
+      *    whole program right there - it never got a second iteration.
+      *    subone already has its own stop run above, so this one wasn't
+      *    doing anything but breaking the loop. Removing it fixed it.
