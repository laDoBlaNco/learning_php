@@ -0,0 +1,95 @@
+      *Today coboltut5 calls getsum and just displays one sum to the
+      *console - there's no job that runs this unattended. This feeds
+      *a whole file of NUM1/NUM2 pairs through the same call chain
+      *(now the getadd entry point in getsum, grown into a small
+      *arithmetic library) and writes the accumulated results to a
+      *report file, so it's a real nightly total run instead of
+      *something that only works with someone at the terminal to read
+      *the DISPLAY.
+       identification division.
+       program-id. nightbatch.
+       author. ladoblanco prod.
+       date-written. September 12th 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select pair-file assign to "nightly-nums.dat"
+               organization is line sequential
+               file status is ws-pair-status.
+           select totals-report assign to "nightbatch.rpt"
+               organization is line sequential
+               file status is ws-report-status.
+       data division.
+       file section.
+       fd pair-file.
+       01 pair-record.
+           02 pr-num1 pic 9(4).
+           02 pr-num2 pic 9(4).
+       fd totals-report.
+       01 report-line pic x(80).
+       working-storage section.
+       01 ws-pair-status pic xx value spaces.
+           88 pair-ok value "00".
+           88 pair-eof value "10".
+       01 ws-report-status pic xx value spaces.
+      *Signed to match GETSUM's linkage field byte for byte - GETADD
+      *is called by reference, so a mismatched storage size here would
+      *have GETSUM reading and writing past the end of this field.
+       01 ws-result pic s9(6) sign is trailing separate value 0.
+       01 ws-call-status pic xx value spaces.
+           88 call-ok value "00".
+           88 call-overflow value "10".
+       01 ws-grand-total pic 9(8) value 0.
+       01 ws-pair-count pic 9(5) value 0.
+       01 ws-error-count pic 9(5) value 0.
+       procedure division.
+       0000-main.
+           perform 1000-initialize
+           perform 2000-process-pair
+               until pair-eof
+           perform 3000-wrapup
+           stop run.
+
+       1000-initialize.
+           open input pair-file
+           open output totals-report
+           move spaces to report-line
+           string "NIGHTLY TOTALS RUN" delimited by size
+               into report-line
+           write report-line
+           perform 1100-read-pair.
+
+       1100-read-pair.
+           read pair-file
+               at end set pair-eof to true
+           end-read.
+
+       2000-process-pair.
+           call "getadd" using pr-num1, pr-num2, ws-result,
+               ws-call-status
+           if call-ok
+               add ws-result to ws-grand-total
+               add 1 to ws-pair-count
+               move spaces to report-line
+               string pr-num1 " + " pr-num2 " = " ws-result
+                   delimited by size into report-line
+               write report-line
+           else
+               add 1 to ws-error-count
+               move spaces to report-line
+               string "REJECTED - " pr-num1 " + " pr-num2
+                   " status " ws-call-status delimited by size
+                   into report-line
+               write report-line
+           end-if
+           perform 1100-read-pair.
+
+       3000-wrapup.
+           move spaces to report-line
+           string "PAIRS PROCESSED " ws-pair-count
+               " ERRORS " ws-error-count
+               " GRAND TOTAL " ws-grand-total delimited by size
+               into report-line
+           write report-line
+           close pair-file
+           close totals-report.
