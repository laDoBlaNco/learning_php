@@ -0,0 +1,243 @@
+      *The grade paragraph in cobtut3 only ever computed a single grade
+      *level from AGE - 5 for one student in memory and never stored
+      *anything. This reads a term's course-score transactions, keeps
+      *them on an indexed transcript file keyed by student and course,
+      *computes a term GPA per student, and prints a transcript report.
+      *
+      *Modification history
+      *September 23rd 2024 - ladoblanco prod - the letter-grade to
+      *  quality-point equivalence used to be a hardcoded EVALUATE.
+      *  Loads it from an external GPA-scale file now, the same way
+      *  gradepol.cob and partcls.cob externalized their reference
+      *  tables, so the registrar can change the scale on its own.
+      *September 28th 2024 - ladoblanco prod - TRANSCRIPT-MASTER was
+      *  opened OUTPUT, so a second term's run wiped out every record
+      *  a prior term had written. Opens I-O now so the master carries
+      *  forward, with a REWRITE on a duplicate student/course key
+      *  instead of a failed WRITE.
+       identification division.
+       program-id. trnscpt.
+       author. ladoblanco prod.
+       date-written. September 10th 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select gpa-scale assign to "gpa-scale.dat"
+               organization is line sequential
+               file status is ws-gpa-scale-status.
+           select transcript-master assign to "transcript.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is tr-key
+               file status is ws-master-status.
+           select score-trans assign to "student-scores.dat"
+               organization is line sequential
+               file status is ws-trans-status.
+           select transcript-report assign to "transcript.rpt"
+               organization is line sequential
+               file status is ws-report-status.
+       data division.
+       file section.
+       fd transcript-master.
+       01 transcript-record.
+           02 tr-key.
+               03 tr-student-id pic 9(3).
+               03 tr-course-id pic x(6).
+           02 tr-student-name pic x(20).
+           02 tr-course-name pic x(15).
+           02 tr-credit-hrs pic 9v9.
+           02 tr-letter-grade pic x.
+       fd score-trans.
+       01 sc-trans.
+           02 sc-student-id pic 9(3).
+           02 sc-student-name pic x(20).
+           02 sc-course-id pic x(6).
+           02 sc-course-name pic x(15).
+           02 sc-credit-hrs pic 9v9.
+           02 sc-letter-grade pic x.
+       fd transcript-report.
+       01 report-line pic x(80).
+       fd gpa-scale.
+       01 gpa-scale-record.
+           02 gs-letter-grade pic x.
+           02 gs-points pic 9v9.
+       working-storage section.
+       01 ws-master-status pic xx value spaces.
+           88 master-ok value "00".
+       01 ws-trans-status pic xx value spaces.
+           88 trans-ok value "00".
+           88 trans-eof value "10".
+       01 ws-report-status pic xx value spaces.
+       01 ws-gpa-scale-status pic xx value spaces.
+           88 gpa-scale-ok value "00".
+           88 gpa-scale-eof value "10".
+      *GPA equivalence table, loaded fresh from the scale file every
+      *run instead of being wired into an EVALUATE at compile time.
+       01 gpa-scale-table.
+           02 gpa-entry occurs 10 times
+                   indexed by gpa-idx.
+               03 gt-letter-grade pic x.
+               03 gt-points pic 9v9.
+       01 ws-gpa-scale-count pic 99 value 0.
+       01 ws-gpa-scanning-idx pic 99 value 0.
+       01 ws-gpa-found-flag pic x.
+           88 ws-gpa-found value "Y".
+           88 ws-gpa-not-found value "N".
+       01 ws-first-record pic x value "Y".
+           88 is-first-record value "Y".
+       01 ws-prev-student-id pic 9(3) value 0.
+       01 ws-prev-student-name pic x(20) value spaces.
+       01 ws-term-credit-hrs pic 99v9 value 0.
+       01 ws-term-quality-points pic 999v9 value 0.
+       01 ws-term-gpa pic 9v99 value 0.
+       01 ws-course-points pic 9v9 value 0.
+       01 ws-course-quality-points pic 99v9 value 0.
+       01 ws-gpa-edit pic 9.99.
+       01 ws-hrs-edit pic 9.9.
+       procedure division.
+       0000-main.
+           perform 1000-load-gpa-scale
+           perform 1500-initialize
+           perform 2000-process-score
+               until trans-eof
+           perform 3000-final-break
+           perform 4000-wrapup
+           stop run.
+
+       1000-load-gpa-scale.
+           open input gpa-scale
+           perform 1100-read-gpa-scale
+           perform 1200-store-gpa-scale
+               until gpa-scale-eof
+           close gpa-scale.
+
+       1100-read-gpa-scale.
+           read gpa-scale
+               at end set gpa-scale-eof to true
+           end-read.
+
+       1200-store-gpa-scale.
+           add 1 to ws-gpa-scale-count
+           set gpa-idx to ws-gpa-scale-count
+           move gs-letter-grade to gt-letter-grade (gpa-idx)
+           move gs-points to gt-points (gpa-idx)
+           perform 1100-read-gpa-scale.
+
+      *I-O instead of OUTPUT - TRANSCRIPT-MASTER is a persistent
+      *academic record that carries forward term over term, the same
+      *way CUSTMNT keeps CUSTOMER-MASTER open I-O rather than
+      *recreating it on every run.
+       1500-initialize.
+           open i-o transcript-master
+           if not master-ok
+               display "trnscpt: master open failed, status "
+                   ws-master-status
+               move "10" to ws-trans-status
+           end-if
+           open input score-trans
+           open output transcript-report
+           move spaces to report-line
+           string "STUDENT TRANSCRIPT REPORT" delimited by size
+               into report-line
+           write report-line
+           perform 2010-read-score.
+
+       2010-read-score.
+           read score-trans
+               at end set trans-eof to true
+           end-read.
+
+       2000-process-score.
+           if not is-first-record and
+                   sc-student-id not = ws-prev-student-id
+               perform 2500-print-gpa-line
+           end-if
+           if is-first-record
+               move "N" to ws-first-record
+               move sc-student-id to ws-prev-student-id
+               move sc-student-name to ws-prev-student-name
+           end-if
+           perform 2100-write-transcript-record
+           perform 2200-classify-letter-grade
+           compute ws-course-quality-points =
+               ws-course-points * sc-credit-hrs
+           add sc-credit-hrs to ws-term-credit-hrs
+           add ws-course-quality-points to ws-term-quality-points
+           perform 2300-print-course-line
+           perform 2010-read-score.
+
+      *TRANSCRIPT-MASTER now carries forward term over term, so the
+      *same student/course key can already be on file - a retake, or
+      *this term's own scores being re-run - and needs to REWRITE the
+      *existing record instead of silently failing a duplicate WRITE.
+       2100-write-transcript-record.
+           move sc-student-id to tr-student-id
+           move sc-course-id to tr-course-id
+           move sc-student-name to tr-student-name
+           move sc-course-name to tr-course-name
+           move sc-credit-hrs to tr-credit-hrs
+           move sc-letter-grade to tr-letter-grade
+           write transcript-record
+               invalid key rewrite transcript-record
+           end-write.
+
+      *Grade-point equivalence for the letter grade on this course,
+      *looked up on the GPA scale table instead of a compiled-in
+      *EVALUATE. A letter grade off the scale earns no quality points.
+       2200-classify-letter-grade.
+           perform 2210-find-gpa-entry
+           if ws-gpa-found
+               move gt-points (gpa-idx) to ws-course-points
+           else
+               move 0 to ws-course-points
+           end-if.
+
+       2210-find-gpa-entry.
+           set ws-gpa-not-found to true
+           set ws-gpa-scanning-idx to 1
+           perform 2220-scan-one-grade
+               until ws-gpa-scanning-idx > ws-gpa-scale-count
+                   or ws-gpa-found.
+
+       2220-scan-one-grade.
+           set gpa-idx to ws-gpa-scanning-idx
+           if sc-letter-grade = gt-letter-grade (gpa-idx)
+               set ws-gpa-found to true
+           end-if
+           add 1 to ws-gpa-scanning-idx.
+
+       2300-print-course-line.
+           move sc-credit-hrs to ws-hrs-edit
+           move spaces to report-line
+           string "  " sc-course-id " " sc-course-name
+               " HRS " ws-hrs-edit " GRADE " sc-letter-grade
+               delimited by size into report-line
+           write report-line.
+
+       2500-print-gpa-line.
+           if ws-term-credit-hrs > 0
+               compute ws-term-gpa rounded =
+                   ws-term-quality-points / ws-term-credit-hrs
+           else
+               move 0 to ws-term-gpa
+           end-if
+           move ws-term-gpa to ws-gpa-edit
+           move spaces to report-line
+           string "STUDENT " ws-prev-student-id " "
+               ws-prev-student-name " TERM GPA " ws-gpa-edit
+               delimited by size into report-line
+           write report-line
+           move 0 to ws-term-credit-hrs
+           move 0 to ws-term-quality-points
+           move sc-student-id to ws-prev-student-id
+           move sc-student-name to ws-prev-student-name.
+
+       3000-final-break.
+           if not is-first-record
+               perform 2500-print-gpa-line
+           end-if.
+
+       4000-wrapup.
+           close transcript-master
+           close score-trans
+           close transcript-report.
