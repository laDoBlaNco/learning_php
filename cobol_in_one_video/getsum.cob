@@ -2,23 +2,111 @@
       * a subroutine to run and calculate the sum also changing the values
       * in the other program. So not necessaril returning but linking the
       * changes???
+      *
+      * Grew past the single add-two-digits routine coboltut5 calls.
+      * The original 'getsum' entry point is left exactly as coboltut5
+      * calls it (lnum1, lnum2, lsum1 - no room in that parameter list
+      * for a returned status), but it now checks for overflow before
+      * truncating into lsum1 and displays a warning if the real sum
+      * didn't fit, instead of truncating silently. Anything calling in
+      * fresh - the getadd/getsub/getmul/getdiv entry points below -
+      * gets a proper status flag back instead.
        identification division.
        program-id. getsum.
+       author. ladoblanco prod.
+       date-written. September 4th 2024.
+      *
+      *Modification history
+      *September 12th 2024 - ladoblanco prod - added overflow warning
+      *  to the original entry point and grew getsum into a shared
+      *  add/subtract/multiply/divide library via additional entry
+      *  points, each with its own returned status flag.
+      *September 28th 2024 - ladoblanco prod - getsub was handing back
+      *  a wrong, sign-flipped result whenever the second operand was
+      *  larger than the first, with no overflow flagged. LK-RESULT is
+      *  signed now, with its own trailing sign byte.
+      *September 28th 2024 - ladoblanco prod - the getadd/getsub/
+      *  getmul/getdiv linkage items were prefixed L- while SSNVAL
+      *  and DTEVALD both use LK- for theirs. Renamed to LK- to match;
+      *  the original entry point's LNUM1/LNUM2/LSUM1 are untouched,
+      *  same as coboltut5 has always called them.
        data division.
+       working-storage section.
+       01 ws-wide-sum pic 9(6) value 0.
        linkage section.
-      * Here we are going to put our values with different names from 
+      * Here we are going to put our values with different names from
       * what they are in the other file. so adding a 'L'
            01 lnum1 pic 9 value 5.
            01 lnum2 pic 9 value 5.
            01 lsum1 pic 99.
+       01 lk-num1 pic 9(4).
+       01 lk-num2 pic 9(4).
+      *Signed so getsub can hand back a smaller-num1-than-num2 result
+      *as an actual negative number instead of storing its absolute
+      *value into an unsigned receiver with no size-error raised.
+      *Sign kept as its own trailing byte rather than overpunched on
+      *the last digit, so a negative result still prints as ordinary
+      *digits with a plain minus sign wherever it's DISPLAYed.
+       01 lk-result pic s9(6) sign is trailing separate.
+       01 lk-remainder pic 9(6).
+       01 lk-status pic xx.
+           88 lk-status-ok value "00".
+           88 lk-status-overflow value "10".
+           88 lk-status-divide-by-zero value "20".
 
        procedure division using lnum1,lnum2,lsum1.
       * Now with 'using', any values we change here will be changed in
       * the calling program, because they are linked.
+       0000-getsum.
+           compute ws-wide-sum = lnum1 + lnum2
+           if ws-wide-sum > 99
+               display "GETSUM: OVERFLOW - RESULT " ws-wide-sum
+                   " DOES NOT FIT IN LSUM1"
+           end-if
            compute lsum1 = lnum1 + lnum2.
 
       * Then note that we 'exit program' rather than 'stop run.'
        exit program.
+
+       entry "getadd" using lk-num1, lk-num2, lk-result, lk-status.
+       1000-getadd.
+           set lk-status-ok to true
+           compute lk-result = lk-num1 + lk-num2
+               on size error set lk-status-overflow to true
+           end-compute
+           exit program.
+
+       entry "getsub" using lk-num1, lk-num2, lk-result, lk-status.
+       2000-getsub.
+           set lk-status-ok to true
+           compute lk-result = lk-num1 - lk-num2
+               on size error set lk-status-overflow to true
+           end-compute
+           exit program.
+
+       entry "getmul" using lk-num1, lk-num2, lk-result, lk-status.
+       3000-getmul.
+           set lk-status-ok to true
+           compute lk-result = lk-num1 * lk-num2
+               on size error set lk-status-overflow to true
+           end-compute
+           exit program.
+
+       entry "getdiv" using lk-num1, lk-num2, lk-result, lk-remainder,
+               lk-status.
+       4000-getdiv.
+           set lk-status-ok to true
+           if lk-num2 = 0
+               set lk-status-divide-by-zero to true
+               move 0 to lk-result
+               move 0 to lk-remainder
+           else
+               divide lk-num1 by lk-num2
+                   giving lk-result remainder lk-remainder
+                   on size error set lk-status-overflow to true
+               end-divide
+           end-if
+           exit program.
       * Also I made reference to it in the calling program, but this code with the actual
       * linkage, must be compiled using -m instead of -x with cobc. That -m stands for
       * 'build a dynamically loadable module (default), and it creates an .so file
