@@ -0,0 +1,158 @@
+      *COBTUT2's add/subtract/multiply/divide walkthrough only ever
+      *runs against the hardcoded NUM1/NUM2/NUM3 literals and displays
+      *each result once. This drives the same four operations off a
+      *transaction file of an operation code plus a pair of operands,
+      *through the getadd/getsub/getmul/getdiv library GETSUM grew
+      *into for NIGHTBATCH, and writes a result line plus a running
+      *grand total to a report - a reusable batch calculator instead
+      *of a one-shot demo.
+       identification division.
+       program-id. calcbatch.
+       author. ladoblanco prod.
+       date-written. September 25th 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select calc-trans assign to "calc-trans.dat"
+               organization is line sequential
+               file status is ws-trans-status.
+           select calc-report assign to "calcbatch.rpt"
+               organization is line sequential
+               file status is ws-report-status.
+       data division.
+       file section.
+       fd calc-trans.
+       01 calc-trans-record.
+           02 ct-op-code pic x.
+               88 op-add value "A".
+               88 op-subtract value "S".
+               88 op-multiply value "M".
+               88 op-divide value "D".
+           02 ct-num1 pic 9(4).
+           02 ct-num2 pic 9(4).
+       fd calc-report.
+       01 report-line pic x(80).
+       working-storage section.
+       01 ws-trans-status pic xx value spaces.
+           88 trans-ok value "00".
+           88 trans-eof value "10".
+       01 ws-report-status pic xx value spaces.
+      *Signed to match GETSUM's linkage field - GETSUB can hand back
+      *a genuine negative result when num2 is larger than num1. Sign
+      *kept as its own trailing byte, matching GETSUM's linkage field
+      *byte for byte, so the result prints with a plain minus sign
+      *instead of an overpunched digit.
+       01 ws-result pic s9(6) sign is trailing separate value 0.
+       01 ws-remainder pic 9(6) value 0.
+       01 ws-call-status pic xx value spaces.
+           88 call-ok value "00".
+           88 call-overflow value "10".
+           88 call-divide-by-zero value "20".
+       01 ws-counts.
+           02 ws-adds pic 9(5) value 0.
+           02 ws-subtracts pic 9(5) value 0.
+           02 ws-multiplies pic 9(5) value 0.
+           02 ws-divides pic 9(5) value 0.
+           02 ws-errors pic 9(5) value 0.
+      *Trailing separate sign - now that GETSUB can hand back a real
+      *negative result, the running total can go negative too, and an
+      *overpunched sign would otherwise print as a garbled trailing
+      *character instead of a minus sign.
+       01 ws-grand-total pic s9(8) sign is trailing separate value 0.
+       procedure division.
+       0000-main.
+           perform 1000-initialize
+           perform 2000-process-transaction
+               until trans-eof
+           perform 3000-wrapup
+           stop run.
+
+       1000-initialize.
+           open input calc-trans
+           open output calc-report
+           move spaces to report-line
+           string "CALCULATOR BATCH RUN" delimited by size
+               into report-line
+           write report-line
+           perform 1100-read-trans.
+
+       1100-read-trans.
+           read calc-trans
+               at end set trans-eof to true
+           end-read.
+
+       2000-process-transaction.
+           evaluate true
+               when op-add
+                   call "getadd" using ct-num1, ct-num2, ws-result,
+                       ws-call-status
+                   add 1 to ws-adds
+                   perform 2100-print-result-line
+               when op-subtract
+                   call "getsub" using ct-num1, ct-num2, ws-result,
+                       ws-call-status
+                   add 1 to ws-subtracts
+                   perform 2100-print-result-line
+               when op-multiply
+                   call "getmul" using ct-num1, ct-num2, ws-result,
+                       ws-call-status
+                   add 1 to ws-multiplies
+                   perform 2100-print-result-line
+               when op-divide
+                   call "getdiv" using ct-num1, ct-num2, ws-result,
+                       ws-remainder, ws-call-status
+                   add 1 to ws-divides
+                   perform 2200-print-divide-line
+               when other
+                   add 1 to ws-errors
+                   move spaces to report-line
+                   string "REJECTED - bad op code" delimited by size
+                       into report-line
+                   write report-line
+           end-evaluate
+           perform 1100-read-trans.
+
+       2100-print-result-line.
+           if call-ok
+               add ws-result to ws-grand-total
+               move spaces to report-line
+               string ct-num1 " " ct-op-code " " ct-num2 " = "
+                   ws-result delimited by size into report-line
+               write report-line
+           else
+               perform 2300-print-rejected-line
+           end-if.
+
+       2200-print-divide-line.
+           if call-ok
+               add ws-result to ws-grand-total
+               move spaces to report-line
+               string ct-num1 " " ct-op-code " " ct-num2 " = "
+                   ws-result " REMAINDER " ws-remainder
+                   delimited by size into report-line
+               write report-line
+           else
+               perform 2300-print-rejected-line
+           end-if.
+
+       2300-print-rejected-line.
+           add 1 to ws-errors
+           move spaces to report-line
+           string "REJECTED - " ct-num1 " " ct-op-code " " ct-num2
+               " status " ws-call-status delimited by size
+               into report-line
+           write report-line.
+
+       3000-wrapup.
+           move spaces to report-line
+           string "ADDS " ws-adds " SUBTRACTS " ws-subtracts
+               " MULTIPLIES " ws-multiplies " DIVIDES " ws-divides
+               " ERRORS " ws-errors delimited by size
+               into report-line
+           write report-line
+           move spaces to report-line
+           string "GRAND TOTAL " ws-grand-total delimited by size
+               into report-line
+           write report-line
+           close calc-trans
+           close calc-report.
