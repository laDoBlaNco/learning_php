@@ -0,0 +1,104 @@
+      *PAYREG rolls every employee break into a year-to-date record on
+      *PAYROLL-YTD as pay periods run through the year. This is the
+      *year-end job: it prints a W2-style gross/fed tax/fica/net
+      *summary per employee off that file, then zeroes each record
+      *out so next year's PAYREG runs start from a clean YTD.
+       identification division.
+       program-id. payw2.
+       author. ladoblanco prod.
+       date-written. September 21st 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select payroll-ytd assign to "payroll-ytd.dat"
+               organization is indexed
+               access mode is sequential
+               record key is py-emp-id
+               file status is ws-ytd-status.
+           select w2-report assign to "payw2.rpt"
+               organization is line sequential
+               file status is ws-report-status.
+       data division.
+       file section.
+       fd payroll-ytd.
+       01 ytd-record.
+           02 py-emp-id pic 9(3).
+           02 py-emp-name pic x(20).
+           02 py-ytd-gross pic 9(8)v99.
+           02 py-ytd-fed-tax pic 9(8)v99.
+           02 py-ytd-fica pic 9(8)v99.
+           02 py-ytd-net pic 9(8)v99.
+       fd w2-report.
+       01 report-line pic x(80).
+       working-storage section.
+       01 ws-ytd-status pic xx value spaces.
+           88 ytd-ok value "00".
+           88 ytd-eof value "10".
+       01 ws-report-status pic xx value spaces.
+       01 ws-employee-count pic 9(5) value 0.
+       01 ws-amount-edit pic zz,zzz,zz9.99.
+       procedure division.
+       0000-main.
+           perform 1000-initialize
+           perform 2000-process-employee
+               until ytd-eof
+           perform 3000-wrapup
+           stop run.
+
+       1000-initialize.
+           open i-o payroll-ytd
+           open output w2-report
+           move spaces to report-line
+           string "YEAR-END PAYROLL SUMMARY" delimited by size
+               into report-line
+           write report-line
+           perform 1100-read-ytd.
+
+       1100-read-ytd.
+           read payroll-ytd next record
+               at end set ytd-eof to true
+           end-read.
+
+       2000-process-employee.
+           add 1 to ws-employee-count
+           perform 2100-print-summary
+           perform 2200-clear-ytd
+           perform 1100-read-ytd.
+
+       2100-print-summary.
+           move spaces to report-line
+           move py-ytd-gross to ws-amount-edit
+           string "W2  emp " py-emp-id " " py-emp-name
+               " GROSS " ws-amount-edit delimited by size
+               into report-line
+           write report-line
+           move spaces to report-line
+           move py-ytd-fed-tax to ws-amount-edit
+           string "         FED TAX " ws-amount-edit
+               delimited by size into report-line
+           write report-line
+           move spaces to report-line
+           move py-ytd-fica to ws-amount-edit
+           string "         FICA    " ws-amount-edit
+               delimited by size into report-line
+           write report-line
+           move spaces to report-line
+           move py-ytd-net to ws-amount-edit
+           string "         NET PAY " ws-amount-edit
+               delimited by size into report-line
+           write report-line.
+
+      *Next year's PAYREG runs build their own YTD back up from zero
+      *against these same records rather than piling onto this year's
+      *figures.
+       2200-clear-ytd.
+           move 0 to py-ytd-gross py-ytd-fed-tax py-ytd-fica py-ytd-net
+           rewrite ytd-record.
+
+       3000-wrapup.
+           move spaces to report-line
+           string "EMPLOYEES SUMMARIZED " ws-employee-count
+               delimited by size into report-line
+           write report-line
+           close payroll-ytd
+           close w2-report.
