@@ -0,0 +1,122 @@
+      *DATEOFBIRTH has been captured on every customer since COBTUT2,
+      *but nothing has ever done anything with the collected dates
+      *across the whole file. Sorts the customer master by MOB/DOB,
+      *ignoring YOB entirely, and lists anyone whose birthday falls
+      *in the current or the upcoming calendar month, so the front
+      *office can retire the manual birthday card file.
+       identification division.
+       program-id. custbday.
+       author. ladoblanco prod.
+       date-written. September 20th 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select customer-master assign to "customer.dat"
+               organization is indexed
+               access mode is sequential
+               record key is ident
+               file status is ws-master-status.
+           select sort-work assign to "custbday.wrk".
+           select birthday-report assign to "custbday.rpt"
+               organization is line sequential
+               file status is ws-report-status.
+       data division.
+       file section.
+       fd customer-master.
+       copy customer.
+       sd sort-work.
+       01 sort-record.
+           02 sr-mob pic 99.
+           02 sr-dob pic 99.
+           02 sr-ident pic 9(3).
+           02 sr-custname pic x(20).
+       fd birthday-report.
+       01 report-line pic x(80).
+       working-storage section.
+       01 ws-master-status pic xx value spaces.
+           88 master-ok value "00".
+           88 master-eof value "10".
+       01 ws-report-status pic xx value spaces.
+       01 ws-sort-flag pic x value "N".
+           88 ws-sort-eof value "Y".
+       01 ws-today pic 9(8) value zeroes.
+       01 ws-today-parts redefines ws-today.
+           02 ws-current-year pic 9(4).
+           02 ws-current-month pic 99.
+           02 ws-current-day pic 99.
+       01 ws-upcoming-month pic 99 value 0.
+       01 ws-customer-count pic 9(5) value 0.
+       01 ws-birthday-count pic 9(5) value 0.
+       procedure division.
+       0000-main.
+           perform 1000-initialize
+           sort sort-work
+               on ascending key sr-mob sr-dob
+               input procedure is 2000-load-sort-file
+               output procedure is 3000-print-report
+           perform 4000-wrapup
+           stop run.
+
+      *Wraps December's upcoming month back around to January instead
+      *of running the calendar off the end of the year.
+       1000-initialize.
+           open output birthday-report
+           accept ws-today from date yyyymmdd
+           if ws-current-month = 12
+               move 1 to ws-upcoming-month
+           else
+               compute ws-upcoming-month = ws-current-month + 1
+           end-if
+           move spaces to report-line
+           string "BIRTHDAY REPORT" delimited by size into report-line
+           write report-line.
+
+       2000-load-sort-file.
+           open input customer-master
+           perform 2100-read-customer
+           perform 2200-release-customer
+               until master-eof
+           close customer-master.
+
+       2100-read-customer.
+           read customer-master next record
+               at end set master-eof to true
+           end-read.
+
+       2200-release-customer.
+           add 1 to ws-customer-count
+           move mob to sr-mob
+           move dob to sr-dob
+           move ident to sr-ident
+           move custname to sr-custname
+           release sort-record
+           perform 2100-read-customer.
+
+       3000-print-report.
+           perform 3100-return-sorted
+           perform 3200-print-if-upcoming
+               until ws-sort-eof.
+
+       3100-return-sorted.
+           return sort-work
+               at end set ws-sort-eof to true
+           end-return.
+
+       3200-print-if-upcoming.
+           if sr-mob = ws-current-month or sr-mob = ws-upcoming-month
+               add 1 to ws-birthday-count
+               move spaces to report-line
+               string "BIRTHDAY  ident " sr-ident " name " sr-custname
+                   " date " sr-mob "/" sr-dob delimited by size
+                   into report-line
+               write report-line
+           end-if
+           perform 3100-return-sorted.
+
+       4000-wrapup.
+           move spaces to report-line
+           string "CUSTOMERS REVIEWED " ws-customer-count
+               " BIRTHDAYS LISTED " ws-birthday-count delimited by size
+               into report-line
+           write report-line
+           close birthday-report.
