@@ -0,0 +1,159 @@
+      *Regression check for the ISPRIME/ISODD/ISEVEN/LESSTHAN5/ANUMBER
+      *classification cobtut3 only ever exercises by typing digits in
+      *at the ACCEPT prompt one at a time, and that PARTCLS grew into
+      *a real classification run against the digit-classify-table
+      *externalized from those 88-levels. Reads a file of digit inputs
+      *paired with the classification they're expected to come out
+      *as, runs each one through the same table lookup PARTCLS uses,
+      *and reports any mismatch, so a future change near that table
+      *(or the digit-classify.dat file backing it) can be checked
+      *without retyping test digits by hand.
+       identification division.
+       program-id. partclsck.
+       author. ladoblanco prod.
+       date-written. September 26th 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select classify-policy assign to "digit-classify.dat"
+               organization is line sequential
+               file status is ws-classify-status.
+           select test-cases assign to "digit-classify-tests.dat"
+               organization is line sequential
+               file status is ws-test-status.
+       data division.
+       file section.
+       fd classify-policy.
+       01 classify-record.
+           02 cd-digit pic x.
+           02 cd-is-prime pic x.
+           02 cd-is-odd pic x.
+           02 cd-is-even pic x.
+           02 cd-is-lessthan5 pic x.
+       fd test-cases.
+       01 test-case-record.
+           02 tc-digit pic x.
+           02 tc-expected-category pic x(9).
+       working-storage section.
+       01 ws-classify-status pic xx value spaces.
+           88 classify-ok value "00".
+           88 classify-eof value "10".
+       01 ws-test-status pic xx value spaces.
+           88 test-ok value "00".
+           88 test-eof value "10".
+      *Digit-classification table, loaded the same way PARTCLS loads
+      *it, so this checks the table PARTCLS actually runs against
+      *instead of a copy that could drift out of step with it.
+       01 digit-classify-table.
+           02 classify-entry occurs 10 times
+                   indexed by classify-idx.
+               03 ct-digit pic x.
+               03 ct-is-prime pic x.
+               03 ct-is-odd pic x.
+               03 ct-is-even pic x.
+               03 ct-is-lessthan5 pic x.
+       01 ws-classify-count pic 99 value 0.
+       01 ws-scanning-idx pic 99 value 0.
+       01 test-digit pic x.
+       01 ws-found-flag pic x.
+           88 ws-digit-found value "Y".
+           88 ws-digit-not-found value "N".
+       01 ws-actual-category pic x(9) value spaces.
+       01 ws-case-count pic 9(3) value 0.
+       01 ws-fail-count pic 9(3) value 0.
+       procedure division.
+       0000-main.
+           perform 1000-load-digit-classify
+           perform 1500-initialize
+           perform 2000-check-test-case
+               until test-eof
+           perform 3000-wrapup
+           stop run.
+
+       1000-load-digit-classify.
+           open input classify-policy
+           perform 1100-read-classify
+           perform 1200-store-classify
+               until classify-eof
+           close classify-policy.
+
+       1100-read-classify.
+           read classify-policy
+               at end set classify-eof to true
+           end-read.
+
+       1200-store-classify.
+           add 1 to ws-classify-count
+           set classify-idx to ws-classify-count
+           move cd-digit to ct-digit (classify-idx)
+           move cd-is-prime to ct-is-prime (classify-idx)
+           move cd-is-odd to ct-is-odd (classify-idx)
+           move cd-is-even to ct-is-even (classify-idx)
+           move cd-is-lessthan5 to ct-is-lessthan5 (classify-idx)
+           perform 1100-read-classify.
+
+       1500-initialize.
+           open input test-cases
+           perform 2010-read-test-case.
+
+       2010-read-test-case.
+           read test-cases
+               at end set test-eof to true
+           end-read.
+
+       2000-check-test-case.
+           add 1 to ws-case-count
+           move tc-digit to test-digit
+           perform 2100-assign-category
+           if ws-actual-category = tc-expected-category
+               display "PASS - digit " tc-digit " expected "
+                   tc-expected-category
+           else
+               add 1 to ws-fail-count
+               display "FAIL - digit " tc-digit " expected "
+                   tc-expected-category " got " ws-actual-category
+           end-if
+           perform 2010-read-test-case.
+
+      *Same classification priority PARTCLS applies: prime first,
+      *then odd, then even, then less-than-5, with anything left over
+      *standard.
+       2100-assign-category.
+           perform 2110-find-digit-entry
+           evaluate true
+               when ws-digit-found and ct-is-prime (classify-idx) = "Y"
+                   move "PRIME" to ws-actual-category
+               when ws-digit-found and ct-is-odd (classify-idx) = "Y"
+                   move "ODD" to ws-actual-category
+               when ws-digit-found and ct-is-even (classify-idx) = "Y"
+                   move "EVEN" to ws-actual-category
+               when ws-digit-found
+                       and ct-is-lessthan5 (classify-idx) = "Y"
+                   move "LESSTHAN5" to ws-actual-category
+               when other
+                   move "STANDARD" to ws-actual-category
+           end-evaluate.
+
+       2110-find-digit-entry.
+           set ws-digit-not-found to true
+           set ws-scanning-idx to 1
+           perform 2120-scan-one-digit
+               until ws-scanning-idx > ws-classify-count
+                   or ws-digit-found.
+
+       2120-scan-one-digit.
+           set classify-idx to ws-scanning-idx
+           if test-digit = ct-digit (classify-idx)
+               set ws-digit-found to true
+           end-if
+           add 1 to ws-scanning-idx.
+
+       3000-wrapup.
+           if ws-fail-count = 0
+               display "PARTCLSCK: ALL " ws-case-count
+                   " CASE(S) PASSED"
+           else
+               display "PARTCLSCK: " ws-fail-count " OF "
+                   ws-case-count " CASE(S) FAILED"
+           end-if
+           close test-cases.
