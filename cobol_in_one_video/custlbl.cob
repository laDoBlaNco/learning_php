@@ -0,0 +1,65 @@
+      *Walks the customer master and prints mailing labels so we stop
+      *keeping customer addresses in a spreadsheet outside the system.
+       identification division.
+       program-id. custlbl.
+       author. ladoblanco prod.
+       date-written. September 6th 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select customer-master assign to "customer.dat"
+               organization is indexed
+               access mode is sequential
+               record key is ident
+               file status is ws-master-status.
+           select label-file assign to "customer.lbl"
+               organization is line sequential
+               file status is ws-label-status.
+       data division.
+       file section.
+       fd customer-master.
+       copy customer.
+       fd label-file.
+       01 label-line pic x(40).
+       working-storage section.
+       01 ws-master-status pic xx value spaces.
+           88 master-ok value "00".
+           88 master-eof value "10".
+       01 ws-label-status pic xx value spaces.
+       01 ws-label-count pic 9(5) value 0.
+       procedure division.
+       0000-main.
+           open input customer-master
+           open output label-file
+           perform 1000-read-customer
+           perform until master-eof
+               perform 2000-print-label
+               perform 1000-read-customer
+           end-perform
+           close customer-master
+           close label-file
+           display "custlbl: labels printed " ws-label-count
+           stop run.
+
+       1000-read-customer.
+           read customer-master next record
+               at end set master-eof to true
+           end-read.
+
+       2000-print-label.
+           move spaces to label-line
+           move custname to label-line
+           write label-line
+           move spaces to label-line
+           move street to label-line
+           write label-line
+           move spaces to label-line
+      *DELIMITED BY SIZE, not SPACE - CITY can hold more than one
+      *word ("New York"), and DELIMITED BY SPACE stops at the first
+      *embedded space instead of just the trailing padding.
+           string city delimited by size ", " state " " zip
+               delimited by size into label-line
+           write label-line
+           move spaces to label-line
+           write label-line
+           add 1 to ws-label-count.
