@@ -0,0 +1,112 @@
+      *The SUBONE/SUBTWO/SUBTHREE/SUBFOUR chain in cobtut4 only ever
+      *DISPLAYed "In Paragraph N" to prove PERFORM/fall-through
+      *behavior against no real data. This repurposes that same
+      *driver-calls-a-sequence-of-steps shape into an actual batch
+      *driver over a transaction file - edit, then post, then report
+      *- and prints a step-by-step control report so operators have
+      *something to check the run against instead of eyeballing the
+      *console.
+       identification division.
+       program-id. batchdrv.
+       author. ladoblanco prod.
+       date-written. September 11th 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select batch-trans assign to "batch-trans.dat"
+               organization is line sequential
+               file status is ws-trans-status.
+           select control-report assign to "batchdrv.rpt"
+               organization is line sequential
+               file status is ws-report-status.
+       data division.
+       file section.
+       fd batch-trans.
+       01 bt-record.
+           02 bt-id pic 9(3).
+           02 bt-amount pic 9(5)v99.
+       fd control-report.
+       01 report-line pic x(80).
+       working-storage section.
+       01 ws-trans-status pic xx value spaces.
+           88 trans-ok value "00".
+           88 trans-eof value "10".
+       01 ws-report-status pic xx value spaces.
+       01 step-counts.
+           02 sc-edited pic 9(5) value 0.
+           02 sc-posted pic 9(5) value 0.
+           02 sc-rejected pic 9(5) value 0.
+       01 ws-post-total pic 9(8)v99 value 0.
+       01 ws-record-valid pic x value "Y".
+           88 record-is-valid value "Y".
+           88 record-is-invalid value "N".
+       01 ws-total-edit pic zz,zzz,zz9.99.
+       procedure division.
+      *The driver, standing in for what subone used to do: run each
+      *step in order and fall through to the next.
+       0000-main.
+           perform 1000-initialize
+           perform 2000-run-edit-and-post
+               until trans-eof
+           perform 3000-run-report-step
+           perform 4000-wrapup
+           stop run.
+
+       1000-initialize.
+           open input batch-trans
+           open output control-report
+           perform 1100-read-trans.
+
+       1100-read-trans.
+           read batch-trans
+               at end set trans-eof to true
+           end-read.
+
+      *Falls each record through the edit step and, if it passes,
+      *straight into the post step - the same fall-through shape as
+      *subone performing subtwo then subfour in cobtut4.
+       2000-run-edit-and-post.
+           perform 2100-edit-record
+           if record-is-valid
+               perform 2200-post-record
+           end-if
+           perform 1100-read-trans.
+
+       2100-edit-record.
+           set record-is-valid to true
+           add 1 to sc-edited
+           if bt-amount = 0
+               set record-is-invalid to true
+               add 1 to sc-rejected
+           end-if.
+
+       2200-post-record.
+           add bt-amount to ws-post-total
+           add 1 to sc-posted.
+
+       3000-run-report-step.
+           move spaces to report-line
+           string "BATCH CONTROL REPORT" delimited by size
+               into report-line
+           write report-line
+           move spaces to report-line
+           string "EDIT   STEP - RECORDS TOUCHED " sc-edited
+               delimited by size into report-line
+           write report-line
+           move spaces to report-line
+           string "POST   STEP - RECORDS TOUCHED " sc-posted
+               delimited by size into report-line
+           write report-line
+           move spaces to report-line
+           string "REJECT STEP - RECORDS TOUCHED " sc-rejected
+               delimited by size into report-line
+           write report-line
+           move ws-post-total to ws-total-edit
+           move spaces to report-line
+           string "POSTED TOTAL AMOUNT " ws-total-edit
+               delimited by size into report-line
+           write report-line.
+
+       4000-wrapup.
+           close batch-trans
+           close control-report.
