@@ -0,0 +1,104 @@
+      *CUSTOMER data has never left this system - the reporting team's
+      *only way to get at it has been re-keying whatever's on a
+      *printed report. Walks the customer master and writes every
+      *record out in both CSV and JSON-lines form so a downstream
+      *system can pick either one up without touching the mainframe.
+       identification division.
+       program-id. custexp.
+       author. ladoblanco prod.
+       date-written. September 24th 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select customer-master assign to "customer.dat"
+               organization is indexed
+               access mode is sequential
+               record key is ident
+               file status is ws-master-status.
+           select csv-export assign to "custexport.csv"
+               organization is line sequential
+               file status is ws-csv-status.
+           select json-export assign to "custexport.json"
+               organization is line sequential
+               file status is ws-json-status.
+       data division.
+       file section.
+       fd customer-master.
+       copy customer.
+       fd csv-export.
+       01 csv-line pic x(160).
+       fd json-export.
+       01 json-line pic x(300).
+       working-storage section.
+       01 ws-master-status pic xx value spaces.
+           88 master-ok value "00".
+           88 master-eof value "10".
+       01 ws-csv-status pic xx value spaces.
+       01 ws-json-status pic xx value spaces.
+       01 ws-customer-count pic 9(5) value 0.
+       procedure division.
+       0000-main.
+           perform 1000-initialize
+           perform 2000-process-customer
+               until master-eof
+           perform 3000-wrapup
+           stop run.
+
+       1000-initialize.
+           open input customer-master
+           open output csv-export
+           open output json-export
+           move spaces to csv-line
+           string "IDENT,CUSTNAME,MOB,DOB,YOB,"
+               "STREET,CITY,STATE,ZIP,SSAREA,SSGROUP,SSSERIAL"
+               delimited by size into csv-line
+           write csv-line
+           perform 1100-read-customer.
+
+       1100-read-customer.
+           read customer-master next record
+               at end set master-eof to true
+           end-read.
+
+       2000-process-customer.
+           add 1 to ws-customer-count
+           perform 2100-write-csv-line
+           perform 2200-write-json-line
+           perform 1100-read-customer.
+
+      *Carries the address and SSN groups CUSTOMER grew after this
+      *export first shipped, the same as every other field on the
+      *record - dropping them silently would leave the reporting team
+      *no better off than the printed report they started from.
+       2100-write-csv-line.
+           move spaces to csv-line
+           string ident "," quote custname quote ","
+               mob "," dob "," yob ","
+               quote street quote "," quote city quote ","
+               state "," zip ","
+               cust-ssarea "," cust-ssgroup "," cust-ssserial
+               delimited by size into csv-line
+           write csv-line.
+
+       2200-write-json-line.
+           move spaces to json-line
+           string "{" quote "ident" quote ":" quote ident quote ","
+               quote "custname" quote ":" quote custname quote ","
+               quote "mob" quote ":" quote mob quote ","
+               quote "dob" quote ":" quote dob quote ","
+               quote "yob" quote ":" quote yob quote ","
+               quote "street" quote ":" quote street quote ","
+               quote "city" quote ":" quote city quote ","
+               quote "state" quote ":" quote state quote ","
+               quote "zip" quote ":" quote zip quote ","
+               quote "ssarea" quote ":" quote cust-ssarea quote ","
+               quote "ssgroup" quote ":" quote cust-ssgroup quote ","
+               quote "ssserial" quote ":" quote cust-ssserial quote
+               "}" delimited by size into json-line
+           write json-line.
+
+       3000-wrapup.
+           display "custexp: customers exported " ws-customer-count
+           close customer-master
+           close csv-export
+           close json-export.
