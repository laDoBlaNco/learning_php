@@ -16,17 +16,18 @@
        01 signedNums pic s9(4) value -1234.
        01 paycheck pic 9(4)v99 value zeroes.
       *Note here we have 2 layers of hierarchy, so like a strut kinda of in other langs or an object.
-       01 customer.
-           02 ident pic 9(3).
-           02 custname pic x(20).
-           02 dateofbirth.
-               03 mob pic 99.
-               03 dob pic 99.
-               03 yob pic 9(4).
+      *Pulled into a shared copybook once CUSTMNT and friends needed the same layout - ident,
+      *custname and dateofbirth still line up byte for byte with what this chapter's demo below moves
+      *into it, the address and ssn groups copybooks/customer.cpy adds on the end just ride along blank.
+       copy customer.
        01 num1 pic 9 value 5.
        01 num2 pic 9 value 4.
        01 num3 pic 9 value 3.
-       01 ans pic s99v99 value 0.
+      *Widened from s99v99, which capped every result at two whole
+      *digits and could already overflow on something as ordinary as
+      *num1 ** 2. Size-error handling is added on the computes below
+      *so a legitimate result still can't overflow silently.
+       01 ans pic s9(6)v99 value 0.
       *note here we didn't set a value, just the var def
        01 rem pic 9v99.
 
@@ -59,40 +60,72 @@
 
       *Now some math, other than compute
       *also note that we are 'giving' the result to a var to then do something with that var.
+      *Every one of these now carries an 'on size error' so a result
+      *too big for ans gets caught instead of quietly truncated.
        add num1 to num2 giving ans
+           on size error display "SIZE ERROR on add"
+       end-add
        display ans
        subtract num1 from num2 giving ans
+           on size error display "SIZE ERROR on subtract"
+       end-subtract
        display ans
        multiply num1 by num2 giving ans
+           on size error display "SIZE ERROR on multiply"
+       end-multiply
        display ans
        divide num1 into num2 giving ans
+           on size error display "SIZE ERROR on divide"
+       end-divide
        display ans
        divide num1 into num2 giving ans remainder rem
+           on size error display "SIZE ERROR on divide"
+       end-divide
        display "Remainder:" rem
 
       *We can also using multiple numbers at once. cobol excels in precise math
        add num1,num2 to num3 giving ans
+           on size error display "SIZE ERROR on add"
+       end-add
        display ans
        add num1,num2,num3 giving ans
+           on size error display "SIZE ERROR on add"
+       end-add
        display ans
        compute ans=num1+num2
+           on size error display "SIZE ERROR on compute"
+       end-compute
        display ans
       *Note I had to put spaces here because it read num1-num2 as a var. so better to use spaces for readability and consistency
        compute ans= num1 - num2
+           on size error display "SIZE ERROR on compute"
+       end-compute
        display ans
        compute ans=num1*num2
+           on size error display "SIZE ERROR on compute"
+       end-compute
        display ans
        compute ans=num1/num2
+           on size error display "SIZE ERROR on compute"
+       end-compute
        display ans
        compute ans = num1**2
+           on size error display "SIZE ERROR on compute"
+       end-compute
        display ans
       *Again here spaces killed me. Better to put spaces around the + * - / math stuff
        compute ans = (3 + 5) * 5
+           on size error display "SIZE ERROR on compute"
+       end-compute
        display ans
        compute ans = 3 + 5 * 5
+           on size error display "SIZE ERROR on compute"
+       end-compute
        display ans
       *Note the additional kw 'rounded' before the '='
        compute ans rounded = 3.0 + 2.005
+           on size error display "SIZE ERROR on compute"
+       end-compute
        display ans
 
       * Great stuff here. Now let's move on to data classification
