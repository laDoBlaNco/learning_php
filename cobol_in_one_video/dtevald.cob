@@ -0,0 +1,84 @@
+      *DATEOFBIRTH (MOB/DOB/YOB) has always been three independent
+      *numeric groups with nothing stopping month 13 or day 32 the
+      *way the demo MOVE in cobtut2 could. Standalone callable
+      *subroutine, same LINKAGE shape as ssnval, so any program that
+      *populates a DATEOFBIRTH group - the customer maintenance batch
+      *first, anything else later - can run the same edit instead of
+      *trusting whatever came off the transaction.
+       identification division.
+       program-id. dtevald.
+       author. ladoblanco prod.
+       date-written. September 14th 2024.
+       environment division.
+       data division.
+       working-storage section.
+       01 ws-today pic 9(8) value zeroes.
+       01 ws-current-year pic 9(4) value 0.
+       01 ws-days-in-month pic 99 value 0.
+       01 ws-leap-flag pic x value "N".
+           88 ws-is-leap-year value "Y".
+           88 ws-not-leap-year value "N".
+       01 ws-year-quotient pic 9(4).
+       01 ws-year-rem-4 pic 9(4).
+       01 ws-year-rem-100 pic 9(4).
+       01 ws-year-rem-400 pic 9(4).
+       linkage section.
+       01 lk-mob pic 99.
+       01 lk-dob pic 99.
+       01 lk-yob pic 9(4).
+       01 lk-valid-flag pic x.
+           88 lk-date-valid value "Y".
+           88 lk-date-invalid value "N".
+       procedure division using lk-mob, lk-dob, lk-yob, lk-valid-flag.
+       0000-edit-date.
+           set lk-date-valid to true
+           accept ws-today from date yyyymmdd
+           move ws-today(1:4) to ws-current-year
+           if lk-mob < 1 or lk-mob > 12
+               set lk-date-invalid to true
+           end-if
+           if lk-yob < 1900 or lk-yob > ws-current-year
+               set lk-date-invalid to true
+           end-if
+           if lk-date-valid
+               perform 1000-determine-days-in-month
+               if lk-dob < 1 or lk-dob > ws-days-in-month
+                   set lk-date-invalid to true
+               end-if
+           end-if
+           exit program.
+
+       1000-determine-days-in-month.
+           evaluate lk-mob
+               when 4 when 6 when 9 when 11
+                   move 30 to ws-days-in-month
+               when 2
+                   perform 1100-check-leap-year
+                   if ws-is-leap-year
+                       move 29 to ws-days-in-month
+                   else
+                       move 28 to ws-days-in-month
+                   end-if
+               when other
+                   move 31 to ws-days-in-month
+           end-evaluate.
+
+      *A leap year divides evenly by 4, unless it also divides evenly
+      *by 100, unless it also divides evenly by 400.
+       1100-check-leap-year.
+           set ws-not-leap-year to true
+           divide lk-yob by 4 giving ws-year-quotient
+               remainder ws-year-rem-4
+           if ws-year-rem-4 = 0
+               set ws-is-leap-year to true
+               divide lk-yob by 100 giving ws-year-quotient
+                   remainder ws-year-rem-100
+               if ws-year-rem-100 = 0
+                   set ws-not-leap-year to true
+                   divide lk-yob by 400 giving ws-year-quotient
+                       remainder ws-year-rem-400
+                   if ws-year-rem-400 = 0
+                       set ws-is-leap-year to true
+                   end-if
+               end-if
+           end-if.
