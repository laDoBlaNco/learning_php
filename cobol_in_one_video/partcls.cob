@@ -0,0 +1,187 @@
+      *Grew out of the ISPRIME/ISODD/ISEVEN/LESSTHAN5 88-levels in
+      *cobtut3, which only ever classified one typed digit. This runs
+      *the same classification against the last digit of each of our
+      *inventory item numbers and tags it into the category buckets
+      *our reorder logic needs, instead of a spreadsheet macro.
+      *
+      *Modification history
+      *September 22nd 2024 - ladoblanco prod - the prime/odd/even/
+      *  less-than-5 reference used to be the same hardcoded 88-levels
+      *  cobtut3 uses. Loads that reference from an external digit-
+      *  classify file now, the same way gradepol.cob externalized
+      *  the passing-score cutoffs, so the digit rules can be extended
+      *  without a recompile.
+       identification division.
+       program-id. partcls.
+       author. ladoblanco prod.
+       date-written. September 11th 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select classify-policy assign to "digit-classify.dat"
+               organization is line sequential
+               file status is ws-classify-status.
+           select inventory-file assign to "inventory-items.dat"
+               organization is line sequential
+               file status is ws-inventory-status.
+           select classified-report assign to "partcls.rpt"
+               organization is line sequential
+               file status is ws-report-status.
+       data division.
+       file section.
+       fd classify-policy.
+       01 classify-record.
+           02 cd-digit pic x.
+           02 cd-is-prime pic x.
+           02 cd-is-odd pic x.
+           02 cd-is-even pic x.
+           02 cd-is-lessthan5 pic x.
+       fd inventory-file.
+       01 item-record.
+           02 item-id pic 9(6).
+           02 item-id-parts redefines item-id.
+               03 filler pic 9(5).
+               03 item-last-digit pic 9.
+           02 item-desc pic x(20).
+           02 item-qty pic 9(5).
+       fd classified-report.
+       01 report-line pic x(80).
+       working-storage section.
+       01 ws-classify-status pic xx value spaces.
+           88 classify-ok value "00".
+           88 classify-eof value "10".
+       01 ws-inventory-status pic xx value spaces.
+           88 inventory-ok value "00".
+           88 inventory-eof value "10".
+       01 ws-report-status pic xx value spaces.
+      *Digit-classification table, loaded fresh from the classify
+      *file every run instead of being wired into 88-levels at
+      *compile time.
+       01 digit-classify-table.
+           02 classify-entry occurs 10 times
+                   indexed by classify-idx.
+               03 ct-digit pic x.
+               03 ct-is-prime pic x.
+               03 ct-is-odd pic x.
+               03 ct-is-even pic x.
+               03 ct-is-lessthan5 pic x.
+       01 ws-classify-count pic 99 value 0.
+       01 ws-scanning-idx pic 99 value 0.
+       01 test-digit pic x.
+       01 ws-found-flag pic x.
+           88 ws-digit-found value "Y".
+           88 ws-digit-not-found value "N".
+       01 ws-category pic x(9) value spaces.
+       01 category-counts.
+           02 cc-prime pic 9(5) value 0.
+           02 cc-odd pic 9(5) value 0.
+           02 cc-even pic 9(5) value 0.
+           02 cc-lessthan5 pic 9(5) value 0.
+           02 cc-standard pic 9(5) value 0.
+       procedure division.
+       0000-main.
+           perform 1000-load-digit-classify
+           perform 1500-initialize
+           perform 2000-classify-item
+               until inventory-eof
+           perform 3000-wrapup
+           stop run.
+
+       1000-load-digit-classify.
+           open input classify-policy
+           perform 1100-read-classify
+           perform 1200-store-classify
+               until classify-eof
+           close classify-policy.
+
+       1100-read-classify.
+           read classify-policy
+               at end set classify-eof to true
+           end-read.
+
+       1200-store-classify.
+           add 1 to ws-classify-count
+           set classify-idx to ws-classify-count
+           move cd-digit to ct-digit (classify-idx)
+           move cd-is-prime to ct-is-prime (classify-idx)
+           move cd-is-odd to ct-is-odd (classify-idx)
+           move cd-is-even to ct-is-even (classify-idx)
+           move cd-is-lessthan5 to ct-is-lessthan5 (classify-idx)
+           perform 1100-read-classify.
+
+       1500-initialize.
+           open input inventory-file
+           open output classified-report
+           move spaces to report-line
+           string "INVENTORY PARTS CLASSIFICATION" delimited by size
+               into report-line
+           write report-line
+           perform 2010-read-item.
+
+       2010-read-item.
+           read inventory-file
+               at end set inventory-eof to true
+           end-read.
+
+       2000-classify-item.
+           move item-last-digit to test-digit
+           perform 2100-assign-category
+           perform 2200-print-item-line
+           perform 2010-read-item.
+
+      *A part only lands in one bucket, checked in the same priority
+      *order the terminal demo used: prime first, then odd, then
+      *even, then less-than-5, with anything left over standard.
+       2100-assign-category.
+           perform 2110-find-digit-entry
+           evaluate true
+               when ws-digit-found and ct-is-prime (classify-idx) = "Y"
+                   move "PRIME" to ws-category
+                   add 1 to cc-prime
+               when ws-digit-found and ct-is-odd (classify-idx) = "Y"
+                   move "ODD" to ws-category
+                   add 1 to cc-odd
+               when ws-digit-found and ct-is-even (classify-idx) = "Y"
+                   move "EVEN" to ws-category
+                   add 1 to cc-even
+               when ws-digit-found
+                       and ct-is-lessthan5 (classify-idx) = "Y"
+                   move "LESSTHAN5" to ws-category
+                   add 1 to cc-lessthan5
+               when other
+                   move "STANDARD" to ws-category
+                   add 1 to cc-standard
+           end-evaluate.
+
+      *Looks up the classify-policy entry for the digit under test,
+      *the runtime equivalent of the old 88-level tests, but driven
+      *off data instead of a compiled-in literal.
+       2110-find-digit-entry.
+           set ws-digit-not-found to true
+           set ws-scanning-idx to 1
+           perform 2120-scan-one-digit
+               until ws-scanning-idx > ws-classify-count
+                   or ws-digit-found.
+
+       2120-scan-one-digit.
+           set classify-idx to ws-scanning-idx
+           if test-digit = ct-digit (classify-idx)
+               set ws-digit-found to true
+           end-if
+           add 1 to ws-scanning-idx.
+
+       2200-print-item-line.
+           move spaces to report-line
+           string "ITEM " item-id " " item-desc
+               " QTY " item-qty " CATEGORY " ws-category
+               delimited by size into report-line
+           write report-line.
+
+       3000-wrapup.
+           move spaces to report-line
+           string "PRIME " cc-prime " ODD " cc-odd " EVEN " cc-even
+               " LESSTHAN5 " cc-lessthan5 " STANDARD " cc-standard
+               delimited by size into report-line
+           write report-line
+           close inventory-file
+           close classified-report.
