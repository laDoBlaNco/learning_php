@@ -0,0 +1,113 @@
+      *Grew out of the CAN-VOTE-FLAG / CAN-VOTE / CANT-VOTE 88-levels in
+      *cobtut3, which only ever evaluated one AGE typed at a terminal.
+      *Reads a file of registration applicants, applies the same
+      *AGE > 18 test, and produces an approved list and a rejected
+      *list with reasons so the registration desk can process a whole
+      *day's applications at once.
+       identification division.
+       program-id. voteapp.
+       author. ladoblanco prod.
+       date-written. September 9th 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select applicant-file assign to "applicants.dat"
+               organization is line sequential
+               file status is ws-applicant-status.
+           select approved-file assign to "voteapp-approved.rpt"
+               organization is line sequential
+               file status is ws-approved-status.
+           select rejected-file assign to "voteapp-rejected.rpt"
+               organization is line sequential
+               file status is ws-rejected-status.
+       data division.
+       file section.
+       fd applicant-file.
+       01 app-record.
+           02 app-ident pic 9(3).
+           02 app-name pic x(20).
+           02 app-age pic 999.
+       fd approved-file.
+       01 approved-line pic x(80).
+       fd rejected-file.
+       01 rejected-line pic x(80).
+       working-storage section.
+       01 ws-applicant-status pic xx value spaces.
+           88 applicant-ok value "00".
+           88 applicant-eof value "10".
+       01 ws-approved-status pic xx value spaces.
+       01 ws-rejected-status pic xx value spaces.
+       01 ws-counts.
+           02 ws-approved-count pic 9(5) value 0.
+           02 ws-rejected-count pic 9(5) value 0.
+       01 ws-reject-reason pic x(20) value spaces.
+       01 can-vote-flag pic 9 value 0.
+           88 can-vote value 1.
+           88 cant-vote value 0.
+       procedure division.
+       0000-main.
+           perform 1000-initialize
+           perform 2000-process-applicant
+               until applicant-eof
+           perform 3000-wrapup
+           stop run.
+
+       1000-initialize.
+           open input applicant-file
+           open output approved-file
+           open output rejected-file
+           perform 1100-read-applicant.
+
+       1100-read-applicant.
+           read applicant-file
+               at end set applicant-eof to true
+           end-read.
+
+      *Same eligibility test as the terminal-driven check in cobtut3.
+       2000-process-applicant.
+           if app-age > 18
+               set can-vote to true
+           else
+               set cant-vote to true
+           end-if
+           evaluate true
+               when can-vote
+                   perform 2100-write-approved
+               when app-age = 18
+                   move "AGE EQUALS 18" to ws-reject-reason
+                   perform 2200-write-rejected
+               when other
+                   move "UNDER AGE 18" to ws-reject-reason
+                   perform 2200-write-rejected
+           end-evaluate
+           perform 1100-read-applicant.
+
+       2100-write-approved.
+           move spaces to approved-line
+           string "APPROVED  ident " app-ident " name " app-name
+               " age " app-age delimited by size
+               into approved-line
+           write approved-line
+           add 1 to ws-approved-count.
+
+       2200-write-rejected.
+           move spaces to rejected-line
+           string "REJECTED  ident " app-ident " name " app-name
+               " age " app-age " reason " ws-reject-reason
+               delimited by size
+               into rejected-line
+           write rejected-line
+           add 1 to ws-rejected-count.
+
+       3000-wrapup.
+           move spaces to approved-line
+           string "TOTAL APPROVED " ws-approved-count delimited by size
+               into approved-line
+           write approved-line
+           move spaces to rejected-line
+           string "TOTAL REJECTED " ws-rejected-count delimited by size
+               into rejected-line
+           write rejected-line
+           close applicant-file
+           close approved-file
+           close rejected-file.
