@@ -0,0 +1,44 @@
+      *Grew out of the SSNUM group in cobtut1 (ssarea, ssgroup,
+      *ssserial), which accepted whatever nine digits the operator
+      *typed with no validation at all. Called as a shared subroutine
+      *so any program taking an SSN can reject the obviously invalid
+      *patterns before the value is used anywhere downstream.
+       identification division.
+       program-id. ssnval.
+       author. ladoblanco prod.
+       date-written. September 8th 2024.
+       data division.
+       linkage section.
+       01 lk-ssarea pic 999.
+       01 lk-ssgroup pic 99.
+       01 lk-ssserial pic 9999.
+       01 lk-valid-flag pic x.
+           88 lk-ssn-valid value "Y".
+           88 lk-ssn-invalid value "N".
+       procedure division using lk-ssarea, lk-ssgroup, lk-ssserial,
+               lk-valid-flag.
+       0000-main.
+           perform 1000-edit-ssnum
+           exit program.
+
+      *Rejects the patterns known to never be a real, issued SSN:
+      *all-zero area, group, or serial, and the area ranges the
+      *Social Security Administration has never issued (000, 666,
+      *and 900 thru 999).
+       1000-edit-ssnum.
+           set lk-ssn-valid to true
+           if lk-ssarea = 000
+               set lk-ssn-invalid to true
+           end-if
+           if lk-ssgroup = 00
+               set lk-ssn-invalid to true
+           end-if
+           if lk-ssserial = 0000
+               set lk-ssn-invalid to true
+           end-if
+           if lk-ssarea = 666
+               set lk-ssn-invalid to true
+           end-if
+           if lk-ssarea >= 900 and lk-ssarea <= 999
+               set lk-ssn-invalid to true
+           end-if.
