@@ -0,0 +1,141 @@
+      *All customer data entry up to now has gone through batch
+      *transactions (CUSTMNT) or raw literal MOVEs (COBTUT2), with no
+      *labeled prompt in front of a data-entry clerk. This is a
+      *one-record-at-a-time interactive panel over the same
+      *CUSTOMER-MASTER file CUSTMNT maintains, for the add/change
+      *cases where someone is sitting at a terminal instead of
+      *feeding a transaction file. Reuses DTEVALD for the same
+      *date-of-birth edit CUSTMNT applies so a bad date is rejected
+      *the same way no matter which door it came in through.
+       identification division.
+       program-id. custscrn.
+       author. ladoblanco prod.
+       date-written. September 19th 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select customer-master assign to "customer.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is ident
+               file status is ws-master-status.
+       data division.
+       file section.
+       fd customer-master.
+       copy customer.
+       working-storage section.
+       01 ws-master-status pic xx value spaces.
+           88 master-ok value "00".
+           88 master-not-found value "23".
+       01 ws-done-flag pic x value "N".
+           88 ws-done value "Y".
+       01 ws-date-valid-flag pic x.
+           88 ws-date-valid value "Y".
+           88 ws-date-invalid value "N".
+       01 ws-scr-trans-code pic x.
+           88 scr-add value "A".
+           88 scr-change value "C".
+           88 scr-quit value "Q".
+       01 ws-scr-ident pic 999.
+       01 ws-scr-custname pic x(20).
+       01 ws-scr-mob pic 99.
+       01 ws-scr-dob pic 99.
+       01 ws-scr-yob pic 9999.
+       01 ws-scr-message pic x(60) value spaces.
+       screen section.
+       01 maint-screen.
+           02 blank screen.
+           02 line 1 column 22 value "CUSTOMER MAINTENANCE PANEL".
+           02 line 3 column 5 value
+               "TRANSACTION (A-ADD, C-CHANGE, Q-QUIT):".
+           02 column plus 2 pic x using ws-scr-trans-code.
+           02 line 5 column 5 value "IDENT:".
+           02 column plus 2 pic 999 using ws-scr-ident.
+           02 line 6 column 5 value "NAME:".
+           02 column plus 2 pic x(20) using ws-scr-custname.
+           02 line 7 column 5 value "MONTH OF BIRTH:".
+           02 column plus 2 pic 99 using ws-scr-mob.
+           02 line 8 column 5 value "DAY OF BIRTH:".
+           02 column plus 2 pic 99 using ws-scr-dob.
+           02 line 9 column 5 value "YEAR OF BIRTH:".
+           02 column plus 2 pic 9999 using ws-scr-yob.
+           02 line 11 column 5 pic x(60) from ws-scr-message.
+       procedure division.
+       0000-main.
+           perform 1000-initialize
+           perform 2000-process-transaction
+               until ws-done
+           perform 3000-wrapup
+           stop run.
+
+       1000-initialize.
+           open i-o customer-master
+           if not master-ok
+               display "custscrn: master open failed, status "
+                   ws-master-status
+               set ws-done to true
+           end-if.
+
+       2000-process-transaction.
+           move spaces to ws-scr-message
+           display maint-screen
+           accept maint-screen
+           evaluate true
+               when scr-add
+                   perform 2100-add-customer
+               when scr-change
+                   perform 2200-change-customer
+               when scr-quit
+                   set ws-done to true
+               when other
+                   move "INVALID TRANSACTION CODE" to ws-scr-message
+           end-evaluate.
+
+       2100-add-customer.
+      *CUSTOMER is the same record area a prior CHANGE in this run
+      *may have just READ a real address and SSN into - clear it
+      *before populating a new record so those bytes don't carry
+      *over onto a customer who never gave them.
+           initialize cust-address cust-ssnum
+           move ws-scr-ident to ident
+           call "dtevald" using
+               ws-scr-mob ws-scr-dob ws-scr-yob ws-date-valid-flag
+           if ws-date-invalid
+               move "INVALID DATE OF BIRTH" to ws-scr-message
+           else
+               move ws-scr-custname to custname
+               move ws-scr-mob to mob
+               move ws-scr-dob to dob
+               move ws-scr-yob to yob
+               write customer
+               if master-ok
+                   move "CUSTOMER ADDED" to ws-scr-message
+               else
+                   move "ADD FAILED" to ws-scr-message
+               end-if
+           end-if.
+
+       2200-change-customer.
+           move ws-scr-ident to ident
+           read customer-master
+               key is ident
+           end-read
+           if master-ok
+               call "dtevald" using
+                   ws-scr-mob ws-scr-dob ws-scr-yob ws-date-valid-flag
+               if ws-date-invalid
+                   move "INVALID DATE OF BIRTH" to ws-scr-message
+               else
+                   move ws-scr-custname to custname
+                   move ws-scr-mob to mob
+                   move ws-scr-dob to dob
+                   move ws-scr-yob to yob
+                   rewrite customer
+                   move "CUSTOMER CHANGED" to ws-scr-message
+               end-if
+           else
+               move "IDENT NOT FOUND" to ws-scr-message
+           end-if.
+
+       3000-wrapup.
+           close customer-master.
