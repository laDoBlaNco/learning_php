@@ -0,0 +1,113 @@
+      *AGE in cobtut3 was only ever used inline for one-off eligibility
+      *checks and grade-level branching. This buckets a population
+      *file into age brackets with counts and percentages so the
+      *county gets an age distribution without exporting to Excel.
+       identification division.
+       program-id. agebrkt.
+       author. ladoblanco prod.
+       date-written. September 9th 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select population-file assign to "population.dat"
+               organization is line sequential
+               file status is ws-population-status.
+           select summary-report assign to "agebrkt.rpt"
+               organization is line sequential
+               file status is ws-report-status.
+       data division.
+       file section.
+       fd population-file.
+       01 pop-record.
+           02 pop-ident pic 9(3).
+           02 pop-name pic x(20).
+           02 pop-age pic 999.
+       fd summary-report.
+       01 report-line pic x(80).
+       working-storage section.
+       01 ws-population-status pic xx value spaces.
+           88 population-ok value "00".
+           88 population-eof value "10".
+       01 ws-report-status pic xx value spaces.
+       01 bracket-counts.
+           02 bc-under-5 pic 9(5) value 0.
+           02 bc-5-to-17 pic 9(5) value 0.
+           02 bc-18-to-64 pic 9(5) value 0.
+           02 bc-65-plus pic 9(5) value 0.
+       01 ws-total-count pic 9(5) value 0.
+       01 ws-bracket-label pic x(11) value spaces.
+       01 ws-bracket-count pic 9(5) value 0.
+       01 ws-percent pic zz9.99.
+       01 ws-percent-calc pic 999v99.
+       procedure division.
+       0000-main.
+           perform 1000-initialize
+           perform 2000-process-population
+               until population-eof
+           perform 3000-wrapup
+           stop run.
+
+       1000-initialize.
+           open input population-file
+           open output summary-report
+           perform 1100-read-population.
+
+       1100-read-population.
+           read population-file
+               at end set population-eof to true
+           end-read.
+
+       2000-process-population.
+           evaluate true
+               when pop-age < 5
+                   add 1 to bc-under-5
+               when pop-age >= 5 and pop-age <= 17
+                   add 1 to bc-5-to-17
+               when pop-age >= 18 and pop-age <= 64
+                   add 1 to bc-18-to-64
+               when other
+                   add 1 to bc-65-plus
+           end-evaluate
+           add 1 to ws-total-count
+           perform 1100-read-population.
+
+       3000-wrapup.
+           move spaces to report-line
+           string "AGE BRACKET DEMOGRAPHIC SUMMARY" delimited by size
+               into report-line
+           write report-line
+           move "UNDER 5    " to ws-bracket-label
+           move bc-under-5 to ws-bracket-count
+           perform 3100-write-bracket-line
+           move "5 TO 17    " to ws-bracket-label
+           move bc-5-to-17 to ws-bracket-count
+           perform 3100-write-bracket-line
+           move "18 TO 64   " to ws-bracket-label
+           move bc-18-to-64 to ws-bracket-count
+           perform 3100-write-bracket-line
+           move "65 AND OVER" to ws-bracket-label
+           move bc-65-plus to ws-bracket-count
+           perform 3100-write-bracket-line
+           move spaces to report-line
+           string "TOTAL POPULATION " ws-total-count delimited by size
+               into report-line
+           write report-line
+           close population-file
+           close summary-report.
+
+      *Shared write-up for one bracket line, driven off the bracket
+      *label/count moved into working-storage by the caller so all
+      *four brackets go through the same percentage math.
+       3100-write-bracket-line.
+           if ws-total-count > 0
+               compute ws-percent-calc rounded =
+                   ws-bracket-count / ws-total-count * 100
+           else
+               move 0 to ws-percent-calc
+           end-if
+           move ws-percent-calc to ws-percent
+           move spaces to report-line
+           string ws-bracket-label "  COUNT " ws-bracket-count
+               "  PERCENT " ws-percent delimited by size
+               into report-line
+           write report-line.
