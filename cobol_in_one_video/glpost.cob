@@ -0,0 +1,136 @@
+      *SIGNEDNUMS in cobtut2 only ever demonstrates that a PIC S9(4)
+      *field can hold a negative value - nothing in the system posts
+      *a signed amount anywhere. This takes that same PIC S9(4) shape
+      *and uses it for real: a stream of general-ledger transactions
+      *(debits negative, credits positive) posted against a ledger
+      *file keyed by account, each post updating a running balance
+      *instead of every amount in the shop being treated as
+      *positive-only.
+      *
+      *Modification history
+      *September 28th 2024 - ladoblanco prod - GT-AMOUNT was a
+      *  combined-sign PIC S9(4) with no room for the literal +/-
+      *  byte GL-TRANS.DAT actually carries, so every posted amount
+      *  was read wrong (the sign character was consumed as a digit).
+      *  Added SIGN IS LEADING SEPARATE and rewrote the fixture to
+      *  match.
+       identification division.
+       program-id. glpost.
+       author. ladoblanco prod.
+       date-written. September 13th 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select gl-trans assign to "gl-trans.dat"
+               organization is line sequential
+               file status is ws-trans-status.
+           select gl-ledger assign to "gl-ledger.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is gl-acct
+               file status is ws-ledger-status.
+           select gl-report assign to "glpost.rpt"
+               organization is line sequential
+               file status is ws-report-status.
+       data division.
+       file section.
+       fd gl-trans.
+       01 gl-trans-record.
+           02 gt-account pic 9(4).
+      *LEADING SEPARATE so the sign is its own byte in front of the
+      *digits, matching the +/- GL-TRANS.DAT actually carries - a
+      *combined-sign PIC S9(4) has no room for a literal sign
+      *character and would read the sign as part of the first digit.
+           02 gt-amount pic s9(4) sign is leading separate.
+       fd gl-ledger.
+       01 gl-ledger-record.
+           02 gl-acct pic 9(4).
+           02 gl-balance pic s9(6).
+       fd gl-report.
+       01 report-line pic x(80).
+       working-storage section.
+       01 ws-trans-status pic xx value spaces.
+           88 trans-ok value "00".
+           88 trans-eof value "10".
+       01 ws-ledger-status pic xx value spaces.
+           88 ledger-ok value "00".
+           88 ledger-not-found value "23".
+       01 ws-report-status pic xx value spaces.
+       01 ws-post-flag pic x value "Y".
+           88 ws-post-ok value "Y".
+           88 ws-post-overflow value "N".
+       01 ws-post-count pic 9(5) value 0.
+       01 ws-error-count pic 9(5) value 0.
+       01 ws-amount-edit pic ---,---,--9.
+       01 ws-balance-edit pic ---,---,--9.
+       procedure division.
+       0000-main.
+           perform 1000-initialize
+           perform 2000-process-transaction
+               until trans-eof
+           perform 3000-wrapup
+           stop run.
+
+       1000-initialize.
+           open input gl-trans
+           open i-o gl-ledger
+           open output gl-report
+           move spaces to report-line
+           string "GENERAL LEDGER POSTING RUN" delimited by size
+               into report-line
+           write report-line
+           perform 1100-read-trans.
+
+       1100-read-trans.
+           read gl-trans
+               at end set trans-eof to true
+           end-read.
+
+      *A transaction against an account we haven't seen yet opens the
+      *ledger at zero before the amount is posted, the same way the
+      *customer master's add path creates a record that isn't there
+      *yet.
+       2000-process-transaction.
+           move gt-account to gl-acct
+           read gl-ledger
+               invalid key
+                   move 0 to gl-balance
+           end-read
+           set ws-post-ok to true
+           add gt-amount to gl-balance
+               on size error set ws-post-overflow to true
+           end-add
+           if ws-post-ok
+               if ledger-not-found
+                   write gl-ledger-record
+               else
+                   rewrite gl-ledger-record
+               end-if
+               add 1 to ws-post-count
+               move gt-amount to ws-amount-edit
+               move gl-balance to ws-balance-edit
+               move spaces to report-line
+               string "ACCOUNT " gt-account " AMOUNT " ws-amount-edit
+                   " NEW BALANCE " ws-balance-edit delimited by size
+                   into report-line
+               write report-line
+           else
+               add 1 to ws-error-count
+               move spaces to report-line
+               string "REJECTED - ACCOUNT " gt-account
+                   " AMOUNT " gt-amount
+                   " WOULD OVERFLOW BALANCE" delimited by size
+                   into report-line
+               write report-line
+           end-if
+           perform 1100-read-trans.
+
+       3000-wrapup.
+           move spaces to report-line
+           string "TRANSACTIONS POSTED " ws-post-count
+               " ERRORS " ws-error-count delimited by size
+               into report-line
+           write report-line
+           close gl-trans
+           close gl-ledger
+           close gl-report.
