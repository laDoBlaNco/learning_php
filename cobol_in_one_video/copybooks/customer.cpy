@@ -0,0 +1,20 @@
+      *Shared customer record layout, keyed on ident.
+      *Copy this into any file's record area (for CUSTOMER-MASTER)
+      *or into working-storage (for a before/after image, a report
+      *line, etc) with COPY CUSTOMER REPLACING as needed.
+       01 customer.
+           02 ident pic 9(3).
+           02 custname pic x(20).
+           02 dateofbirth.
+               03 mob pic 99.
+               03 dob pic 99.
+               03 yob pic 9(4).
+           02 cust-address.
+               03 street pic x(25).
+               03 city pic x(15).
+               03 state pic xx.
+               03 zip pic x(10).
+           02 cust-ssnum.
+               03 cust-ssarea pic 999.
+               03 cust-ssgroup pic 99.
+               03 cust-ssserial pic 9999.
