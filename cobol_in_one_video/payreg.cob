@@ -0,0 +1,399 @@
+      *Grew out of the lone PAYCHECK field in cobtut2, which never did
+      *anything past a DISPLAY. Reads a payroll transaction file,
+      *accumulates paycheck amounts per employee and for the whole
+      *run, and prints a register so payroll can be reconciled
+      *against the bank file before funds are released.
+      *
+      *Modification history
+      *September 12th 2024 - ladoblanco prod - the trans amount is now
+      *  carried as gross pay, with fed tax and fica withheld off of it
+      *  down to a net pay, the way the pay stub itself breaks it down.
+      *September 21st 2024 - ladoblanco prod - each employee break now
+      *  rolls its gross/fed tax/fica/net into a year-to-date record
+      *  on PAYROLL-YTD, so PAYW2 has a running total to summarize.
+      *September 27th 2024 - ladoblanco prod - contractors are now
+      *  paid in currencies other than the domestic one. The trans
+      *  amount is converted to its domestic equivalent off a
+      *  currency-rates table before tax withholding, with the
+      *  original currency and amount also printed on the register.
+      *September 28th 2024 - ladoblanco prod - the paycheck range edit
+      *  was still comparing the raw, pre-conversion trans amount
+      *  against the domestic thresholds. It now runs against the
+      *  converted BD-GROSS-PAY instead, after currency conversion.
+       identification division.
+       program-id. payreg.
+       author. ladoblanco prod.
+       date-written. September 7th 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select payroll-trans assign to "payroll-trans.dat"
+               organization is line sequential
+               file status is ws-trans-status.
+           select payroll-report assign to "payroll.rpt"
+               organization is line sequential
+               file status is ws-report-status.
+           select payreg-rejects assign to "payreg-rejects.rpt"
+               organization is line sequential
+               file status is ws-reject-status.
+           select payroll-ytd assign to "payroll-ytd.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is py-emp-id
+               file status is ws-ytd-status.
+           select currency-rates assign to "currency-rates.dat"
+               organization is line sequential
+               file status is ws-currency-status.
+       data division.
+       file section.
+       fd payroll-trans.
+       01 pay-trans-record.
+           02 pt-emp-id pic 9(3).
+           02 pt-emp-name pic x(20).
+           02 pt-paycheck pic 9(4)v99.
+           02 pt-currency-code pic xxx.
+       fd currency-rates.
+       01 currency-rate-record.
+           02 cr-currency-code pic xxx.
+           02 cr-rate pic 9v999999.
+       fd payroll-report.
+       01 report-line pic x(80).
+       fd payreg-rejects.
+       01 reject-line pic x(80).
+       fd payroll-ytd.
+       01 ytd-record.
+           02 py-emp-id pic 9(3).
+           02 py-emp-name pic x(20).
+           02 py-ytd-gross pic 9(8)v99.
+           02 py-ytd-fed-tax pic 9(8)v99.
+           02 py-ytd-fica pic 9(8)v99.
+           02 py-ytd-net pic 9(8)v99.
+       working-storage section.
+       01 ws-trans-status pic xx value spaces.
+           88 trans-ok value "00".
+           88 trans-eof value "10".
+       01 ws-report-status pic xx value spaces.
+       01 ws-reject-status pic xx value spaces.
+       01 ws-ytd-status pic xx value spaces.
+           88 ytd-ok value "00".
+           88 ytd-not-found value "23".
+       01 ws-currency-status pic xx value spaces.
+           88 currency-ok value "00".
+           88 currency-eof value "10".
+      *Currency-conversion table, loaded fresh from the rates file
+      *every run so a new currency or a rate change doesn't need a
+      *recompile.
+       01 currency-rate-table.
+           02 currency-rate-entry occurs 10 times
+                   indexed by currency-idx.
+               03 crt-currency-code pic xxx.
+               03 crt-rate pic 9v999999.
+       01 ws-currency-count pic 99 value 0.
+       01 ws-currency-scanning-idx pic 99 value 0.
+       01 ws-currency-found-flag pic x.
+           88 ws-currency-found value "Y".
+           88 ws-currency-not-found value "N".
+       01 ws-original-amount-edit pic zz,zzz,zz9.99.
+      *A paycheck outside this range is almost certainly a keying or
+      *feed error, not a real payroll figure - flag it instead of
+      *posting it as if it were good.
+       01 ws-paycheck-low pic 9(4)v99 value 0.01.
+       01 ws-paycheck-high pic 9(4)v99 value 5000.00.
+       01 ws-paycheck-valid-flag pic x value "Y".
+           88 pc-valid value "Y".
+           88 pc-invalid value "N".
+       01 ws-reject-count pic 9(5) value 0.
+       01 ws-prev-emp-id pic 9(3) value 0.
+       01 ws-prev-emp-name pic x(20) value spaces.
+       01 ws-emp-count pic 9(5) value 0.
+       01 ws-first-record pic x value "Y".
+           88 is-first-record value "Y".
+       01 ws-amount-edit pic zz,zzz,zz9.99.
+       01 ws-fica-edit pic zz,zzz,zz9.99.
+       01 ws-net-edit pic zz,zzz,zz9.99.
+      *Withholding rates applied to gross pay to get to net pay. Pulled
+      *out as named constants so a rate change doesn't mean re-reading
+      *the whole compute paragraph to find the number to edit.
+       01 fed-tax-rate constant as 0.15.
+       01 fica-rate constant as 0.0765.
+      *Per-record gross-to-net breakdown, built off the trans amount.
+       01 pay-breakdown.
+           02 bd-gross-pay pic 9(4)v99 value 0.
+           02 bd-fed-tax pic 9(4)v99 value 0.
+           02 bd-fica pic 9(4)v99 value 0.
+           02 bd-net-pay pic 9(4)v99 value 0.
+      *Per-employee accumulators, one set per column of the breakdown.
+       01 emp-totals.
+           02 et-gross-pay pic 9(6)v99 value 0.
+           02 et-fed-tax pic 9(6)v99 value 0.
+           02 et-fica pic 9(6)v99 value 0.
+           02 et-net-pay pic 9(6)v99 value 0.
+      *Run grand totals, one set per column of the breakdown.
+       01 grand-totals.
+           02 gt-gross-pay pic 9(8)v99 value 0.
+           02 gt-fed-tax pic 9(8)v99 value 0.
+           02 gt-fica pic 9(8)v99 value 0.
+           02 gt-net-pay pic 9(8)v99 value 0.
+       procedure division.
+       0000-main.
+           perform 1000-load-currency-rates
+           perform 1500-initialize
+           perform until trans-eof
+               perform 2000-process-record
+           end-perform
+           perform 3000-final-break
+           perform 4000-wrapup
+           stop run.
+
+       1000-load-currency-rates.
+           open input currency-rates
+           perform 1010-read-currency-rate
+           perform 1020-store-currency-rate
+               until currency-eof
+           close currency-rates.
+
+       1010-read-currency-rate.
+           read currency-rates
+               at end set currency-eof to true
+           end-read.
+
+       1020-store-currency-rate.
+           add 1 to ws-currency-count
+           set currency-idx to ws-currency-count
+           move cr-currency-code to crt-currency-code (currency-idx)
+           move cr-rate to crt-rate (currency-idx)
+           perform 1010-read-currency-rate.
+
+       1500-initialize.
+           open input payroll-trans
+           open output payroll-report
+           open output payreg-rejects
+           open i-o payroll-ytd
+           if not ytd-ok
+               display "payreg: ytd open failed, status " ws-ytd-status
+           end-if
+           move spaces to report-line
+           string "PAYROLL REGISTER" delimited by size into report-line
+           write report-line
+           perform 2010-read-trans.
+
+       2010-read-trans.
+           read payroll-trans
+               at end set trans-eof to true
+           end-read.
+
+       2000-process-record.
+           perform 2200-find-currency-entry
+           if ws-currency-not-found
+               perform 2018-print-currency-rejection
+           else
+               perform 2055-compute-gross-pay
+               perform 2020-edit-paycheck
+               if pc-invalid
+                   perform 2015-print-rejection
+               else
+                   if not is-first-record
+                           and pt-emp-id not = ws-prev-emp-id
+                       perform 2100-print-employee-break
+                   end-if
+                   if is-first-record
+                       move "N" to ws-first-record
+                       move pt-emp-id to ws-prev-emp-id
+                       move pt-emp-name to ws-prev-emp-name
+                   end-if
+                   perform 2057-compute-withholding
+                   perform 2060-print-detail-line
+                   perform 2065-print-currency-line
+                   add bd-gross-pay to et-gross-pay gt-gross-pay
+                   add bd-fed-tax to et-fed-tax gt-fed-tax
+                   add bd-fica to et-fica gt-fica
+                   add bd-net-pay to et-net-pay gt-net-pay
+               end-if
+           end-if
+           perform 2010-read-trans.
+
+      *BD-GROSS-PAY carries the domestic-equivalent amount into the
+      *register as gross pay, so the business-rule bounds get checked
+      *against that converted figure - not the raw trans amount, which
+      *could be in any currency on the rate table - once conversion
+      *has run.
+       2020-edit-paycheck.
+           set pc-valid to true
+           if bd-gross-pay < ws-paycheck-low
+               or bd-gross-pay > ws-paycheck-high
+               set pc-invalid to true
+           end-if.
+
+       2015-print-rejection.
+           add 1 to ws-reject-count
+           move bd-gross-pay to ws-amount-edit
+           move spaces to reject-line
+           string "REJECTED - emp " pt-emp-id " " pt-emp-name
+               " paycheck " ws-amount-edit " out of range"
+               delimited by size into reject-line
+           write reject-line.
+
+       2018-print-currency-rejection.
+           add 1 to ws-reject-count
+           move pt-paycheck to ws-amount-edit
+           move spaces to reject-line
+           string "REJECTED - emp " pt-emp-id " " pt-emp-name
+               " unknown currency code " pt-currency-code
+               delimited by size into reject-line
+           write reject-line.
+
+      *Looks up the trans currency code on the rate table, the same
+      *load-table/scan-table shape as the other externalized reference
+      *tables in this system.
+       2200-find-currency-entry.
+           set ws-currency-not-found to true
+           set ws-currency-scanning-idx to 1
+           perform 2210-scan-one-currency
+               until ws-currency-scanning-idx > ws-currency-count
+                   or ws-currency-found.
+
+       2210-scan-one-currency.
+           set currency-idx to ws-currency-scanning-idx
+           if pt-currency-code = crt-currency-code (currency-idx)
+               set ws-currency-found to true
+           end-if
+           add 1 to ws-currency-scanning-idx.
+
+      *Converts the trans amount to its domestic equivalent off the
+      *currency-rate table - split out from the withholding computes
+      *below so the range edit can run against BD-GROSS-PAY before
+      *fed tax and fica are ever derived from it.
+       2055-compute-gross-pay.
+           compute bd-gross-pay rounded =
+               pt-paycheck * crt-rate (currency-idx)
+               on size error move 0 to bd-gross-pay
+           end-compute.
+
+      *Derives the fed-tax-to-net breakdown from BD-GROSS-PAY, the
+      *domestic figure already converted and range-checked - always
+      *computed on that domestic figure, whatever currency the
+      *contractor is actually paid in.
+       2057-compute-withholding.
+           compute bd-fed-tax rounded = bd-gross-pay * fed-tax-rate
+               on size error move 0 to bd-fed-tax
+           end-compute
+           compute bd-fica rounded = bd-gross-pay * fica-rate
+               on size error move 0 to bd-fica
+           end-compute
+           compute bd-net-pay = bd-gross-pay - bd-fed-tax - bd-fica
+               on size error move 0 to bd-net-pay
+           end-compute.
+
+       2060-print-detail-line.
+           move spaces to report-line
+           move bd-gross-pay to ws-amount-edit
+           string "  " pt-emp-id " " pt-emp-name
+               " GROSS " ws-amount-edit delimited by size
+               into report-line
+           write report-line
+           move spaces to report-line
+           move bd-fed-tax to ws-amount-edit
+           move bd-fica to ws-fica-edit
+           move bd-net-pay to ws-net-edit
+           string "         FED " ws-amount-edit
+               " FICA " ws-fica-edit
+               " NET " ws-net-edit delimited by size
+               into report-line
+           write report-line.
+
+      *Shows the amount as it was actually paid, alongside the
+      *domestic figures the two lines above already carry.
+       2065-print-currency-line.
+           move spaces to report-line
+           move pt-paycheck to ws-original-amount-edit
+           string "         CURRENCY " pt-currency-code
+               " ORIGINAL " ws-original-amount-edit
+               delimited by size into report-line
+           write report-line.
+
+       2100-print-employee-break.
+           move spaces to report-line
+           move et-gross-pay to ws-amount-edit
+           string "EMP " ws-prev-emp-id " " ws-prev-emp-name
+               " GROSS " ws-amount-edit delimited by size
+               into report-line
+           write report-line
+           move spaces to report-line
+           move et-fed-tax to ws-amount-edit
+           string "         FED TAX " ws-amount-edit
+               delimited by size into report-line
+           write report-line
+           move spaces to report-line
+           move et-fica to ws-amount-edit
+           string "         FICA    " ws-amount-edit
+               delimited by size into report-line
+           write report-line
+           move spaces to report-line
+           move et-net-pay to ws-amount-edit
+           string "         NET PAY " ws-amount-edit
+               delimited by size into report-line
+           write report-line
+           perform 2150-update-ytd
+           add 1 to ws-emp-count
+           move 0 to et-gross-pay et-fed-tax et-fica et-net-pay
+           move pt-emp-id to ws-prev-emp-id
+           move pt-emp-name to ws-prev-emp-name.
+
+      *Rolls the employee break just printed into that employee's
+      *running year-to-date record, creating it the first time an
+      *employee is seen.
+       2150-update-ytd.
+           move ws-prev-emp-id to py-emp-id
+           read payroll-ytd
+               key is py-emp-id
+           end-read
+           if ytd-not-found
+               move ws-prev-emp-name to py-emp-name
+               move 0 to py-ytd-gross py-ytd-fed-tax
+                   py-ytd-fica py-ytd-net
+           end-if
+           add et-gross-pay to py-ytd-gross
+           add et-fed-tax to py-ytd-fed-tax
+           add et-fica to py-ytd-fica
+           add et-net-pay to py-ytd-net
+           if ytd-not-found
+               write ytd-record
+           else
+               rewrite ytd-record
+           end-if.
+
+       3000-final-break.
+           if not is-first-record
+               perform 2100-print-employee-break
+           end-if.
+
+       4000-wrapup.
+           move spaces to report-line
+           move gt-gross-pay to ws-amount-edit
+           string "GRAND TOTAL GROSS " ws-amount-edit
+               delimited by size into report-line
+           write report-line
+           move spaces to report-line
+           move gt-fed-tax to ws-amount-edit
+           string "GRAND TOTAL FED TAX " ws-amount-edit
+               delimited by size into report-line
+           write report-line
+           move spaces to report-line
+           move gt-fica to ws-amount-edit
+           string "GRAND TOTAL FICA " ws-amount-edit
+               delimited by size into report-line
+           write report-line
+           move spaces to report-line
+           move gt-net-pay to ws-amount-edit
+           string "GRAND TOTAL NET PAY " ws-amount-edit
+               " EMPLOYEES " ws-emp-count delimited by size
+               into report-line
+           write report-line
+           move spaces to report-line
+           string "PAYCHECKS REJECTED " ws-reject-count
+               delimited by size into report-line
+           write report-line
+           close payroll-trans
+           close payroll-report
+           close payreg-rejects
+           close payroll-ytd.
