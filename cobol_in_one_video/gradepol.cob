@@ -0,0 +1,129 @@
+      *The CLASS PASSING-SCORE clause in cobtut3 hardcodes "a" thru
+      *"c","d" straight into SPECIAL-NAMES, so changing the grading
+      *scale means recompiling the program. This loads the passing
+      *letter ranges from an external grading-policy file at the
+      *start of the run and classifies a file of scores against it,
+      *so the registrar's office can change the cutoff on its own.
+       identification division.
+       program-id. gradepol.
+       author. ladoblanco prod.
+       date-written. September 10th 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select policy-file assign to "grading-policy.dat"
+               organization is line sequential
+               file status is ws-policy-status.
+           select score-file assign to "score-check.dat"
+               organization is line sequential
+               file status is ws-score-status.
+           select score-report assign to "gradepol.rpt"
+               organization is line sequential
+               file status is ws-report-status.
+       data division.
+       file section.
+       fd policy-file.
+       01 policy-record.
+           02 policy-low pic x.
+           02 policy-high pic x.
+       fd score-file.
+       01 score-record.
+           02 sr-score pic x.
+       fd score-report.
+       01 report-line pic x(80).
+       working-storage section.
+       01 ws-policy-status pic xx value spaces.
+           88 policy-ok value "00".
+           88 policy-eof value "10".
+       01 ws-score-status pic xx value spaces.
+           88 score-ok value "00".
+           88 score-eof value "10".
+       01 ws-report-status pic xx value spaces.
+      *Grading-policy table, loaded fresh from the policy file every
+      *run instead of being wired into a CLASS clause at compile time.
+       01 grading-policy-table.
+           02 policy-range occurs 10 times
+                   indexed by policy-idx.
+               03 pt-low pic x.
+               03 pt-high pic x.
+       01 ws-policy-count pic 99 value 0.
+       01 ws-pass-flag pic x.
+           88 ws-is-passing value "Y".
+           88 ws-is-failing value "N".
+       01 ws-scanning-idx pic 99 value 0.
+       procedure division.
+       0000-main.
+           perform 1000-load-grading-policy
+           perform 1500-initialize
+           perform 2000-classify-scores
+               until score-eof
+           perform 3000-wrapup
+           stop run.
+
+       1000-load-grading-policy.
+           open input policy-file
+           perform 1100-read-policy
+           perform 1200-store-policy
+               until policy-eof
+           close policy-file.
+
+       1100-read-policy.
+           read policy-file
+               at end set policy-eof to true
+           end-read.
+
+       1200-store-policy.
+           add 1 to ws-policy-count
+           set policy-idx to ws-policy-count
+           move policy-low to pt-low (policy-idx)
+           move policy-high to pt-high (policy-idx)
+           perform 1100-read-policy.
+
+       1500-initialize.
+           open input score-file
+           open output score-report
+           perform 2010-read-score.
+
+       2000-classify-scores.
+           perform 2100-check-passing
+           perform 2200-print-result
+           perform 2010-read-score.
+
+       2010-read-score.
+           read score-file
+               at end set score-eof to true
+           end-read.
+
+      *Walks the policy table looking for a range the score falls
+      *into, the runtime equivalent of the old CLASS PASSING-SCORE
+      *test, but driven off data instead of a compiled-in literal.
+       2100-check-passing.
+           set ws-is-failing to true
+           set policy-idx to 1
+           set ws-scanning-idx to 1
+           perform 2110-scan-one-range
+               until ws-scanning-idx > ws-policy-count
+                   or ws-is-passing.
+
+       2110-scan-one-range.
+           set policy-idx to ws-scanning-idx
+           if sr-score >= pt-low (policy-idx)
+                   and sr-score <= pt-high (policy-idx)
+               set ws-is-passing to true
+           end-if
+           add 1 to ws-scanning-idx.
+
+       2200-print-result.
+           move spaces to report-line
+           if ws-is-passing
+               string "SCORE " sr-score " PASSED" delimited by size
+                   into report-line
+           else
+               string "SCORE " sr-score " FAILED" delimited by size
+                   into report-line
+           end-if
+           write report-line.
+
+       3000-wrapup.
+           close score-file
+           close score-report.
