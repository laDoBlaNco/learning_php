@@ -0,0 +1,103 @@
+      *We can already compute an AGE-style comparison against a typed
+      *value (see COBTUT3's age edits), but nothing ties CUSTOMER's
+      *DATEOFBIRTH group to a real eligibility determination against
+      *today's date. Walks the customer master, derives each
+      *customer's current age from YOB/MOB/DOB, and lists anyone at
+      *or past 65 so HR can pull the list instead of checking
+      *birthdates by hand every quarter.
+       identification division.
+       program-id. retire.
+       author. ladoblanco prod.
+       date-written. September 15th 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select customer-master assign to "customer.dat"
+               organization is indexed
+               access mode is sequential
+               record key is ident
+               file status is ws-master-status.
+           select retire-report assign to "retire.rpt"
+               organization is line sequential
+               file status is ws-report-status.
+       data division.
+       file section.
+       fd customer-master.
+       copy customer.
+       fd retire-report.
+       01 report-line pic x(80).
+       working-storage section.
+       01 ws-master-status pic xx value spaces.
+           88 master-ok value "00".
+           88 master-eof value "10".
+       01 ws-report-status pic xx value spaces.
+       01 ws-today pic 9(8) value zeroes.
+       01 ws-today-parts redefines ws-today.
+           02 ws-current-year pic 9(4).
+           02 ws-current-month pic 99.
+           02 ws-current-day pic 99.
+       01 ws-age pic 99 value 0.
+       01 ws-eligible-flag pic x value "N".
+           88 ws-retirement-eligible value "Y".
+       01 ws-customer-count pic 9(5) value 0.
+       01 ws-eligible-count pic 9(5) value 0.
+       procedure division.
+       0000-main.
+           perform 1000-initialize
+           perform 2000-process-customer
+               until master-eof
+           perform 3000-wrapup
+           stop run.
+
+       1000-initialize.
+           open input customer-master
+           open output retire-report
+           accept ws-today from date yyyymmdd
+           move spaces to report-line
+           string "RETIREMENT ELIGIBILITY REPORT" delimited by size
+               into report-line
+           write report-line
+           perform 1100-read-customer.
+
+       1100-read-customer.
+           read customer-master next record
+               at end set master-eof to true
+           end-read.
+
+       2000-process-customer.
+           add 1 to ws-customer-count
+           perform 2100-compute-age
+           perform 2200-print-if-eligible
+           perform 1100-read-customer.
+
+      *Subtract a year if the birthday hasn't happened yet this
+      *calendar year.
+       2100-compute-age.
+           compute ws-age = ws-current-year - yob
+           if mob > ws-current-month
+               subtract 1 from ws-age
+           else
+               if mob = ws-current-month and dob > ws-current-day
+                   subtract 1 from ws-age
+               end-if
+           end-if.
+
+       2200-print-if-eligible.
+           if ws-age >= 65
+               set ws-retirement-eligible to true
+               add 1 to ws-eligible-count
+               move spaces to report-line
+               string "ELIGIBLE  ident " ident " name " custname
+                   " age " ws-age delimited by size
+                   into report-line
+               write report-line
+           end-if.
+
+       3000-wrapup.
+           move spaces to report-line
+           string "CUSTOMERS REVIEWED " ws-customer-count
+               " ELIGIBLE " ws-eligible-count delimited by size
+               into report-line
+           write report-line
+           close customer-master
+           close retire-report.
