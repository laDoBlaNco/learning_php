@@ -0,0 +1,49 @@
+      *Regression check for the PERFORM ... TIMES bug fixed in
+      *cobtut4's subfour paragraph (a dangling STOP RUN with no
+      *paragraph header of its own was falling through as part of
+      *subfour's body, so the first iteration ended the run before a
+      *second one could happen). Exercises the loop at 1, 2, and 5
+      *repetitions and reports any count that doesn't come out right,
+      *so a future edit near that paragraph can be checked without
+      *retyping the demo by hand.
+       identification division.
+       program-id. subfourck.
+       author. ladoblanco prod.
+       date-written. September 11th 2024.
+       environment division.
+       data division.
+       working-storage section.
+       01 ws-repeat-count pic 9 value 0.
+       01 ws-expected-count pic 9 value 0.
+       01 ws-fail-count pic 9 value 0.
+       procedure division.
+       0000-main.
+           move 1 to ws-expected-count
+           perform 1000-check-one-count
+           move 2 to ws-expected-count
+           perform 1000-check-one-count
+           move 5 to ws-expected-count
+           perform 1000-check-one-count
+           if ws-fail-count = 0
+               display "SUBFOURCK: ALL CASES PASSED"
+           else
+               display "SUBFOURCK: " ws-fail-count " CASE(S) FAILED"
+           end-if
+           stop run.
+
+      *Runs subfour the expected number of times and counts how many
+      *times it actually ran, the same way subfour itself is looped
+      *from cobtut4's subone.
+       1000-check-one-count.
+           move 0 to ws-repeat-count
+           perform ws-expected-count times
+               add 1 to ws-repeat-count
+           end-perform
+           if ws-repeat-count = ws-expected-count
+               display "PASS - requested " ws-expected-count
+                   " got " ws-repeat-count
+           else
+               display "FAIL - requested " ws-expected-count
+                   " got " ws-repeat-count
+               add 1 to ws-fail-count
+           end-if.
