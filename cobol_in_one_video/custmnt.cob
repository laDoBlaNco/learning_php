@@ -0,0 +1,624 @@
+      *Customer master maintenance. Grew out of the CUSTOMER group in
+      *cobtut2, which only ever held one hardcoded record. This reads
+      *a day's worth of add/change/delete/inquire transactions and
+      *applies them against a real indexed CUSTOMER-MASTER file keyed
+      *on ident, the way every other master file in the shop works.
+      *
+      *Modification history
+      *September 8th 2024  - ladoblanco prod - added SSN check-digit
+      *  edit on add, calling the shared SSNVAL subroutine.
+      *September 9th 2024  - ladoblanco prod - added the SSN cross
+      *  reference file and a duplicate-SSN lookup on add.
+      *September 16th 2024 - ladoblanco prod - added the before/after
+      *  audit log on add, change and delete.
+      *September 17th 2024 - ladoblanco prod - added record-count and
+      *  ident hash-total balancing against the prior run's control
+      *  file.
+      *September 18th 2024 - ladoblanco prod - added a checkpoint
+      *  written every 10 transactions so a run that dies partway
+      *  through can restart just past the last one applied.
+      *September 24th 2024 - ladoblanco prod - added a duplicate-name
+      *  warning on add, checked against every name already on file.
+      *September 28th 2024 - ladoblanco prod - a change transaction
+      *  with no address on it was blanking out the customer's real
+      *  street/city/state/zip on rewrite. Now only applied when
+      *  TRAN-STREET is actually supplied.
+      *September 28th 2024 - ladoblanco prod - WS-NAME-TABLE (OCCURS
+      *  300) was being subscripted straight off WS-NAME-COUNT with
+      *  no bound, both at preload and on every add. Added a shared
+      *  paragraph that guards the subscript and reports once if the
+      *  table fills up, instead of running past the end of it.
+       identification division.
+       program-id. custmnt.
+       author. ladoblanco prod.
+       date-written. September 5th 2024.
+       environment division.
+       input-output section.
+       file-control.
+           select customer-master assign to "customer.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is ident
+               file status is ws-master-status.
+           select ssn-xref assign to "ssn-xref.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is xr-ssnum
+               file status is ws-xref-status.
+           select customer-trans assign to "customer-trans.dat"
+               organization is line sequential
+               file status is ws-trans-status.
+           select customer-report assign to "customer-mnt.rpt"
+               organization is line sequential
+               file status is ws-report-status.
+           select audit-log assign to "custmnt-audit.log"
+               organization is line sequential
+               file status is ws-audit-status.
+           select run-control assign to "custmnt-control.dat"
+               organization is line sequential
+               file status is ws-control-status.
+           select customer-checkpoint assign to "custmnt-checkpoint.dat"
+               organization is line sequential
+               file status is ws-checkpoint-status.
+       data division.
+       file section.
+       fd customer-master.
+       copy customer.
+       fd ssn-xref.
+       01 xr-record.
+           02 xr-ssnum.
+               03 xr-ssarea pic 999.
+               03 xr-ssgroup pic 99.
+               03 xr-ssserial pic 9999.
+           02 xr-ident pic 9(3).
+       fd customer-trans.
+       01 trans-record.
+           02 tran-code pic x.
+               88 tran-add value "A".
+               88 tran-change value "C".
+               88 tran-delete value "D".
+               88 tran-inquire value "I".
+           02 tran-ident pic 9(3).
+           02 tran-custname pic x(20).
+           02 tran-mob pic 99.
+           02 tran-dob pic 99.
+           02 tran-yob pic 9(4).
+           02 tran-street pic x(25).
+           02 tran-city pic x(15).
+           02 tran-state pic xx.
+           02 tran-zip pic x(10).
+           02 tran-ssarea pic 999.
+           02 tran-ssgroup pic 99.
+           02 tran-ssserial pic 9999.
+       fd customer-report.
+       01 report-line pic x(80).
+       fd audit-log.
+       01 audit-line pic x(160).
+       fd run-control.
+       01 control-record.
+           02 cr-record-count pic 9(7).
+           02 cr-hash-total pic 9(9).
+       fd customer-checkpoint.
+       01 checkpoint-record.
+           02 ckpt-last-ident pic 9(3).
+       working-storage section.
+       01 ws-master-status pic xx value spaces.
+           88 master-ok value "00".
+           88 master-not-found value "23".
+       01 ws-xref-status pic xx value spaces.
+           88 xref-ok value "00".
+           88 xref-not-found value "23".
+       01 ws-trans-status pic xx value spaces.
+           88 trans-ok value "00".
+           88 trans-eof value "10".
+       01 ws-report-status pic xx value spaces.
+       01 ws-counts.
+           02 ws-adds pic 9(5) value 0.
+           02 ws-changes pic 9(5) value 0.
+           02 ws-deletes pic 9(5) value 0.
+           02 ws-inquiries pic 9(5) value 0.
+           02 ws-rejects pic 9(5) value 0.
+       01 ws-ssn-valid-flag pic x.
+           88 ws-ssn-valid value "Y".
+           88 ws-ssn-invalid value "N".
+       01 ws-date-valid-flag pic x.
+           88 ws-date-valid value "Y".
+           88 ws-date-invalid value "N".
+       01 ws-audit-status pic xx value spaces.
+       01 ws-control-status pic xx value spaces.
+       01 ws-checkpoint-status pic xx value spaces.
+       01 ws-checkpoint-interval constant as 10.
+       01 ws-trans-since-checkpoint pic 9(5) value 0.
+      *Set on start-up when a checkpoint from an unfinished run is
+      *found - stays on until the transaction matching the
+      *checkpointed ident is read, so everything up through it gets
+      *skipped instead of reapplied.
+       01 ws-restart-flag pic x value "N".
+           88 ws-restart-active value "Y".
+           88 ws-restart-inactive value "N".
+       01 ws-restart-ident pic 9(3) value 0.
+      *This run's balancing figures, accumulated as transactions come
+      *in, and last run's ending figures read out of the control file
+      *so ops can see whether the two runs line up.
+       01 ws-this-record-count pic 9(7) value 0.
+       01 ws-this-hash-total pic 9(9) value 0.
+       01 ws-prior-record-count pic 9(7) value 0.
+       01 ws-prior-hash-total pic 9(9) value 0.
+      *Holds the master record's values as they stood before a change
+      *or delete gets applied, so the audit line can show both sides.
+       01 ws-before-custname pic x(20) value spaces.
+       01 ws-before-mob pic 99 value 0.
+       01 ws-before-dob pic 99 value 0.
+       01 ws-before-yob pic 9(4) value 0.
+      *Every customer name already on file, preloaded at start of run
+      *so an add can be checked against the whole file without a
+      *keyed lookup CUSTNAME isn't part of - grows as this run's own
+      *adds go in, so two adds for the same name in one run are
+      *caught too.
+       01 ws-name-table.
+           02 name-entry occurs 300 times
+                   indexed by name-idx.
+               03 nt-custname pic x(20).
+               03 nt-ident pic 9(3).
+       01 ws-name-count pic 9(3) value 0.
+       01 ws-name-scanning-idx pic 9(3) value 0.
+       01 ws-new-name pic x(20).
+       01 ws-new-ident pic 9(3).
+       01 ws-name-table-full-flag pic x value "N".
+           88 ws-name-table-full value "Y".
+       01 ws-load-done-flag pic x value "N".
+           88 ws-load-done value "Y".
+       01 ws-name-found-flag pic x.
+           88 ws-name-found value "Y".
+           88 ws-name-not-found value "N".
+       procedure division.
+       0000-main.
+           perform 1000-initialize
+           perform 2000-process-transactions
+               until trans-eof
+           perform 3000-wrapup
+           stop run.
+
+       1000-initialize.
+           open i-o customer-master
+           if not master-ok
+               display "custmnt: master open failed, status "
+                   ws-master-status
+               move "10" to ws-trans-status
+           end-if
+           open i-o ssn-xref
+           if not xref-ok
+               display "custmnt: ssn-xref open failed, status "
+                   ws-xref-status
+               move "10" to ws-trans-status
+           end-if
+           open input customer-trans
+           open output customer-report
+           open output audit-log
+           perform 1150-load-existing-names
+           perform 1200-read-prior-control
+           perform 1300-read-checkpoint
+           perform 1100-read-trans.
+
+      *Preloads every existing customer name off the master into
+      *working storage before any transactions are applied. Dynamic
+      *access lets this sequential pass run right after the open
+      *without disturbing the keyed reads add/change/delete/inquire
+      *still do later in the same run.
+       1150-load-existing-names.
+           perform 1160-read-next-customer
+           perform 1170-store-name-entry
+               until ws-load-done.
+
+       1160-read-next-customer.
+           read customer-master next record
+               at end set ws-load-done to true
+           end-read.
+
+       1170-store-name-entry.
+           move custname to ws-new-name
+           move ident to ws-new-ident
+           perform 1175-add-name-table-entry
+           perform 1160-read-next-customer.
+
+      *Shared by the preload pass and every add - WS-NAME-TABLE is
+      *sized to OCCURS 300, but CUSTOMER-MASTER is the system's real,
+      *growing master file with no such ceiling, so this guards the
+      *subscript instead of running past the end of the table. Past
+      *300 names, duplicate-name checking just stops covering the
+      *overflow (one warning line, not one per name), the same way a
+      *table that ran dry would.
+       1175-add-name-table-entry.
+           if ws-name-count < 300
+               add 1 to ws-name-count
+               set name-idx to ws-name-count
+               move ws-new-name to nt-custname (name-idx)
+               move ws-new-ident to nt-ident (name-idx)
+           else
+               if not ws-name-table-full
+                   set ws-name-table-full to true
+                   move spaces to report-line
+                   string "WARNING - name table full at 300 entries"
+                       ", duplicate-name checking incomplete from"
+                       " here" delimited by size into report-line
+                   write report-line
+               end-if
+           end-if.
+
+      *Picks up where the last run left off - if there's no control
+      *file yet (first run ever), the prior figures just stay zero.
+       1200-read-prior-control.
+           open input run-control
+           read run-control
+               at end move 0 to ws-prior-record-count
+                   move 0 to ws-prior-hash-total
+               not at end
+                   move cr-record-count to ws-prior-record-count
+                   move cr-hash-total to ws-prior-hash-total
+           end-read
+           close run-control.
+
+      *A checkpoint left behind by a run that didn't finish means
+      *this run should pick up right after that ident instead of
+      *reapplying everything from the top. No checkpoint (or an
+      *empty one left by a run that finished clean) means a normal
+      *start.
+       1300-read-checkpoint.
+           open input customer-checkpoint
+           read customer-checkpoint
+               at end move 0 to ws-restart-ident
+               not at end
+                   move ckpt-last-ident to ws-restart-ident
+                   set ws-restart-active to true
+           end-read
+           close customer-checkpoint.
+
+       1100-read-trans.
+           read customer-trans
+               at end set trans-eof to true
+           end-read.
+
+       2000-process-transactions.
+           if ws-restart-active
+               perform 2005-skip-applied-transaction
+           else
+               add 1 to ws-this-record-count
+               add tran-ident to ws-this-hash-total
+               evaluate true
+                   when tran-add
+                       perform 2100-add-customer
+                   when tran-change
+                       perform 2200-change-customer
+                   when tran-delete
+                       perform 2300-delete-customer
+                   when tran-inquire
+                       perform 2400-inquire-customer
+                   when other
+                       add 1 to ws-rejects
+                       move spaces to report-line
+                       string "REJECTED - bad code for ident "
+                           tran-ident delimited by size
+                           into report-line
+                       write report-line
+               end-evaluate
+               perform 2500-checkpoint-if-due
+           end-if
+           perform 1100-read-trans.
+
+      *Transactions up through the checkpointed ident were already
+      *applied by the run that left this checkpoint behind - read
+      *past them without touching the master file again.
+       2005-skip-applied-transaction.
+           if tran-ident = ws-restart-ident
+               set ws-restart-inactive to true
+           end-if.
+
+      *Drops a checkpoint every WS-CHECKPOINT-INTERVAL transactions
+      *so a run that dies partway through only has to redo a handful
+      *of transactions, not the whole file.
+       2500-checkpoint-if-due.
+           add 1 to ws-trans-since-checkpoint
+           if ws-trans-since-checkpoint >= ws-checkpoint-interval
+               move 0 to ws-trans-since-checkpoint
+               open output customer-checkpoint
+               move tran-ident to ckpt-last-ident
+               write checkpoint-record
+               close customer-checkpoint
+           end-if.
+
+       2100-add-customer.
+           call "dtevald" using
+               tran-mob tran-dob tran-yob ws-date-valid-flag
+           if ws-date-invalid
+               add 1 to ws-rejects
+               move spaces to report-line
+               string "REJECTED - add, ident " tran-ident
+                   " invalid date of birth" delimited by size
+                   into report-line
+               write report-line
+           else
+               call "ssnval" using
+                   tran-ssarea tran-ssgroup tran-ssserial
+                   ws-ssn-valid-flag
+               if ws-ssn-invalid
+                   add 1 to ws-rejects
+                   move spaces to report-line
+                   string "REJECTED - add, ident " tran-ident
+                       " invalid ssn" delimited by size
+                       into report-line
+                   write report-line
+               else
+                   move tran-ssarea to xr-ssarea
+                   move tran-ssgroup to xr-ssgroup
+                   move tran-ssserial to xr-ssserial
+                   read ssn-xref
+                       key is xr-ssnum
+                   end-read
+                   if xref-ok
+                       add 1 to ws-rejects
+                       move spaces to report-line
+                       string "REJECTED - add, ident " tran-ident
+                           " duplicate ssn already on ident " xr-ident
+                           delimited by size
+                           into report-line
+                       write report-line
+                   else
+                       perform 2105-check-duplicate-name
+                       perform 2110-write-customer
+                   end-if
+               end-if
+           end-if.
+
+      *A same name on a different ident isn't rejected the way a
+      *duplicate SSN is - two customers can genuinely share a name -
+      *but it's flagged on the report so someone can take a look
+      *before it turns into a statement going to the wrong address.
+       2105-check-duplicate-name.
+           perform 2106-find-name-entry
+           if ws-name-found
+               move spaces to report-line
+               string "WARNING - add, ident " tran-ident
+                   " possible duplicate name of ident "
+                   nt-ident (name-idx) delimited by size
+                   into report-line
+               write report-line
+           end-if.
+
+       2106-find-name-entry.
+           set ws-name-not-found to true
+           set ws-name-scanning-idx to 1
+           perform 2107-scan-one-name
+               until ws-name-scanning-idx > ws-name-count
+                   or ws-name-found.
+
+       2107-scan-one-name.
+           set name-idx to ws-name-scanning-idx
+           if tran-custname = nt-custname (name-idx)
+               set ws-name-found to true
+           end-if
+           add 1 to ws-name-scanning-idx.
+
+       2110-write-customer.
+           move tran-ident to ident
+           move tran-custname to custname
+           move tran-mob to mob
+           move tran-dob to dob
+           move tran-yob to yob
+           move tran-street to street
+           move tran-city to city
+           move tran-state to state
+           move tran-zip to zip
+           move tran-ssarea to cust-ssarea
+           move tran-ssgroup to cust-ssgroup
+           move tran-ssserial to cust-ssserial
+           write customer
+           if master-ok
+               move tran-ssarea to xr-ssarea
+               move tran-ssgroup to xr-ssgroup
+               move tran-ssserial to xr-ssserial
+               move tran-ident to xr-ident
+               write xr-record
+               perform 2120-store-new-name-entry
+               add 1 to ws-adds
+               move spaces to report-line
+               string "ADDED     ident " tran-ident delimited by size
+                   into report-line
+               write report-line
+               perform 2115-write-audit-add
+           else
+               add 1 to ws-rejects
+               move spaces to report-line
+               string "REJECTED - add failed, ident " tran-ident
+                   " status " ws-master-status delimited by size
+                   into report-line
+               write report-line
+           end-if.
+
+       2120-store-new-name-entry.
+           move tran-custname to ws-new-name
+           move tran-ident to ws-new-ident
+           perform 1175-add-name-table-entry.
+
+      *Writes the AFTER image only - there's no BEFORE image for a
+      *record that didn't exist a moment ago.
+       2115-write-audit-add.
+           move spaces to audit-line
+           string "AUDIT ADD    ident " tran-ident
+               " name-after " tran-custname
+               " dob-after " tran-mob "/" tran-dob "/" tran-yob
+               delimited by size into audit-line
+           write audit-line.
+
+       2200-change-customer.
+           move tran-ident to ident
+           read customer-master
+               key is ident
+           end-read
+           if master-ok
+               call "dtevald" using
+                   tran-mob tran-dob tran-yob ws-date-valid-flag
+               if ws-date-invalid
+                   add 1 to ws-rejects
+                   move spaces to report-line
+                   string "REJECTED - change, ident " tran-ident
+                       " invalid date of birth" delimited by size
+                       into report-line
+                   write report-line
+               else
+                   move custname to ws-before-custname
+                   move mob to ws-before-mob
+                   move dob to ws-before-dob
+                   move yob to ws-before-yob
+                   move tran-custname to custname
+                   move tran-mob to mob
+                   move tran-dob to dob
+                   move tran-yob to yob
+      *TRAN-STREET blank means this change transaction didn't carry
+      *an address at all - leave STREET/CITY/STATE/ZIP as they were
+      *rather than blanking a good address, the same discipline this
+      *paragraph already applies to the SSN fields below.
+                   if tran-street not = spaces
+                       move tran-street to street
+                       move tran-city to city
+                       move tran-state to state
+                       move tran-zip to zip
+                   end-if
+                   rewrite customer
+                   add 1 to ws-changes
+                   move spaces to report-line
+                   string "CHANGED   ident " tran-ident
+                       delimited by size into report-line
+                   write report-line
+                   perform 2215-write-audit-change
+               end-if
+           else
+               add 1 to ws-rejects
+               move spaces to report-line
+               string "REJECTED - change, ident " tran-ident
+                   " not found" delimited by size
+                   into report-line
+               write report-line
+           end-if.
+
+       2215-write-audit-change.
+           move spaces to audit-line
+           string "AUDIT CHANGE ident " tran-ident
+               " name-before " ws-before-custname
+               " name-after " tran-custname
+               " dob-before " ws-before-mob "/" ws-before-dob "/"
+               ws-before-yob
+               " dob-after " tran-mob "/" tran-dob "/" tran-yob
+               delimited by size into audit-line
+           write audit-line.
+
+       2300-delete-customer.
+           move tran-ident to ident
+           read customer-master
+               key is ident
+           end-read
+           if master-ok
+               move custname to ws-before-custname
+               move mob to ws-before-mob
+               move dob to ws-before-dob
+               move yob to ws-before-yob
+               delete customer-master
+               add 1 to ws-deletes
+               move spaces to report-line
+               string "DELETED   ident " tran-ident delimited by size
+                   into report-line
+               write report-line
+               perform 2315-write-audit-delete
+           else
+               add 1 to ws-rejects
+               move spaces to report-line
+               string "REJECTED - delete, ident " tran-ident
+                   " not found" delimited by size
+                   into report-line
+               write report-line
+           end-if.
+
+       2315-write-audit-delete.
+           move spaces to audit-line
+           string "AUDIT DELETE ident " tran-ident
+               " name-before " ws-before-custname
+               " dob-before " ws-before-mob "/" ws-before-dob "/"
+               ws-before-yob
+               delimited by size into audit-line
+           write audit-line.
+
+       2400-inquire-customer.
+           move tran-ident to ident
+           read customer-master
+               key is ident
+           end-read
+           if master-ok
+               add 1 to ws-inquiries
+               move spaces to report-line
+               string "INQUIRY   ident " tran-ident " name " custname
+                   delimited by size
+                   into report-line
+               write report-line
+           else
+               add 1 to ws-rejects
+               move spaces to report-line
+               string "REJECTED - inquire, ident " tran-ident
+                   " not found" delimited by size
+                   into report-line
+               write report-line
+           end-if.
+
+       3000-wrapup.
+           move spaces to report-line
+           string "Adds " ws-adds " Changes " ws-changes
+               " Deletes " ws-deletes " Inquiries " ws-inquiries
+               " Rejects " ws-rejects delimited by size
+               into report-line
+           write report-line
+           perform 3100-print-control-totals
+           perform 3200-write-current-control
+           perform 3300-clear-checkpoint
+           close customer-master
+           close ssn-xref
+           close customer-trans
+           close customer-report
+           close audit-log.
+
+      *Prints this run's counts alongside last run's ending counts so
+      *ops can catch a short input file before it does any damage
+      *downstream - a mismatch isn't automatically wrong, but it's
+      *worth a look.
+       3100-print-control-totals.
+           move spaces to report-line
+           string "CONTROL TOTALS - RECORD COUNT " ws-this-record-count
+               " HASH TOTAL " ws-this-hash-total delimited by size
+               into report-line
+           write report-line
+           move spaces to report-line
+           string "PRIOR RUN      - RECORD COUNT " ws-prior-record-count
+               " HASH TOTAL " ws-prior-hash-total delimited by size
+               into report-line
+           write report-line
+           move spaces to report-line
+           if ws-this-record-count = ws-prior-record-count
+               and ws-this-hash-total = ws-prior-hash-total
+               string "CONTROL TOTALS MATCH PRIOR RUN" delimited by size
+                   into report-line
+           else
+               string "CONTROL TOTALS DIFFER FROM PRIOR RUN"
+                   delimited by size into report-line
+           end-if
+           write report-line.
+
+       3200-write-current-control.
+           open output run-control
+           move ws-this-record-count to cr-record-count
+           move ws-this-hash-total to cr-hash-total
+           write control-record
+           close run-control.
+
+      *A run that reaches this point processed the whole file, so
+      *there is nothing left to restart from - clear the checkpoint
+      *so the next run starts clean.
+       3300-clear-checkpoint.
+           open output customer-checkpoint
+           close customer-checkpoint.
